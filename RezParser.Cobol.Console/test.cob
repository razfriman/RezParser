@@ -1,521 +1,1657 @@
-000100 IDENTIFICATION DIVISION.                                         EXEC84.2
+000010 IDENTIFICATION DIVISION.                                         EXEC84.2
+000020                                                                  EXEC84.2
+000030 PROGRAM-ID.                                                      EXEC84.2
+000040     EXEC85.                                                      EXEC84.2
+000050 INSTALLATION.                                                    EXEC84.2
+000060     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".EXEC84.2
+000070     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".EXEC84.2
+000080 ENVIRONMENT DIVISION.                                            EXEC84.2
+000090                                                                  EXEC84.2
+000100****************************************************************  EXEC84.2
+000110*                                                              *  EXEC84.2
+000120*    VALIDATION FOR:-                                          *  EXEC84.2
+000130*                                                              *  EXEC84.2
+000140*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".EXEC84.2
+000150*                                                              *  EXEC84.2
+000160*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".EXEC84.2
+000170*                                                              *  EXEC84.2
+000180****************************************************************  EXEC84.2
+000190 CONFIGURATION SECTION.                                           EXEC84.2
 000200                                                                  EXEC84.2
-000400 PROGRAM-ID.                                                      EXEC84.2
-000500     EXEC85.                                                      EXEC84.2
-000600 INSTALLATION.                                                    EXEC84.2
-000700     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".EXEC84.2
-000800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".EXEC84.2
-000900 ENVIRONMENT DIVISION.                                            EXEC84.2
-001000                                                                  EXEC84.2
-001100****************************************************************  EXEC84.2
-001200*                                                              *  EXEC84.2
-001300*    VALIDATION FOR:-                                          *  EXEC84.2
-001400*                                                              *  EXEC84.2
-001500*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".EXEC84.2
-001600*                                                              *  EXEC84.2
-001700*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".EXEC84.2
-001800*                                                              *  EXEC84.2
-001900****************************************************************  EXEC84.2
-002000 CONFIGURATION SECTION.                                           EXEC84.2
-002100                                                                  EXEC84.2
-002200 SPECIAL-NAMES.                                                   EXEC84.2
-002300 INPUT-OUTPUT SECTION.                                            EXEC84.2
-002400 FILE-CONTROL.                                                    EXEC84.2
-002500     SELECT  OPTIONAL POPULATION-FILE                             EXEC84.2
-002600     ASSIGN TO                                                    EXEC84.2
-002700     XXXXX001.                                                    EXEC84.2
-002800     SELECT  SOURCE-COBOL-PROGRAMS                                EXEC84.2
-002900     ASSIGN TO                                                    EXEC84.2
-003000     XXXXX002                                                     EXEC84.2
-003100     ORGANIZATION SEQUENTIAL.                                     EXEC84.2
-003200     SELECT  UPDATED-POPULATION-FILE                              EXEC84.2
-003300     ASSIGN TO                                                    EXEC84.2
-003400     XXXXX003.                                                    EXEC84.2
-003500     SELECT  PRINT-FILE                                           EXEC84.2
-003600     ASSIGN TO                                                    EXEC84.2
-003700     XXXXX055.                                                    EXEC84.2
-003800     SELECT  CONTROL-CARD-FILE                                    EXEC84.2
-003900     ASSIGN TO                                                    EXEC84.2
-004000     XXXXX058.                                                    EXEC84.2
-004100 DATA DIVISION.                                                   EXEC84.2
-004200 FILE SECTION.                                                    EXEC84.2
-004300 FD  POPULATION-FILE.                                             EXEC84.2
-004400*    RECORD CONTAINS 2400 CHARACTERS.                             EXEC84.2
-004500 01  SOURCE-IN-2400.                                              EXEC84.2
-004600     02 SOURCE-IN                    PIC X(80).                   EXEC84.2
-004700*                                              OCCURS 30.         EXEC84.2
-004800 FD  CONTROL-CARD-FILE.                                           EXEC84.2
-004900 01  CONTROL-RECORD                  PIC X(80).                   EXEC84.2
-005000 FD  PRINT-FILE.                                                  EXEC84.2
-005100 01  PRINT-REC.                                                   EXEC84.2
-005200   05        FILLER                  PIC X.                       EXEC84.2
-005300   05        PRINT-DATA              PIC X(131).                  EXEC84.2
-005400 FD  SOURCE-COBOL-PROGRAMS                                        EXEC84.2
-005500     BLOCK CONTAINS 1 RECORDS.                                    EXEC84.2
-005600 01  CT-OUT.                                                      EXEC84.2
-005700     02 FILLER PIC X(72).                                         EXEC84.2
-005800     02 FILLER PIC X(8).                                          EXEC84.2
-005900 FD  UPDATED-POPULATION-FILE                                      EXEC84.2
-006000     RECORD CONTAINS 2400 CHARACTERS.                             EXEC84.2
-006100 01  UPDATED-SOURCE-OUT-2400.                                     EXEC84.2
-006200     02 UD-SOURCE-OUT                PIC X(80)  OCCURS 30.        EXEC84.2
-006300                                                                  EXEC84.2
-006400 WORKING-STORAGE SECTION.                                         EXEC84.2
-006500                                                                  EXEC84.2
-006600 01  FILLER                          PIC X(40)  VALUE             EXEC84.2
-006700            "NEWEXEC WORKING-STORAGE STARTS HERE ==->".           EXEC84.2
-006800 01  BLOCK-TYPE                      PIC X(5).                    EXEC84.2
-006900 01  SUB1                            PIC S9(3)  COMP.             EXEC84.2
-007000 01  SUB2                            PIC S9(3)  COMP.             EXEC84.2
-007100 01  SUB3                            PIC S9(3)  COMP.             EXEC84.2
-007200 01  SUB4                            PIC S9(3)  COMP.             EXEC84.2
-007300 01  SUB5                            PIC S9(3)  COMP.             EXEC84.2
-007400 01  SUB6                            PIC S9(3)  COMP.             EXEC84.2
-007500 01  SUB7                            PIC S9(3)  COMP.             EXEC84.2
-007600 01  WA-ERR-IND                      PIC 9 VALUE ZEROES.          EXEC84.2
-007700 01  WA-FIRST-IND                    PIC 9 VALUE ZEROES.          EXEC84.2
-007800 01  WA-ZCARD-TABLE.                                              EXEC84.2
-007900   05        WA-ZCARD                OCCURS 10                    EXEC84.2
-008000                                     PIC X(60).                   EXEC84.2
-008100 01  WA-TOP-OF-PAGE-LINE.                                         EXEC84.2
-008200   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
-008300   05        WA-VERSION.                                          EXEC84.2
-008400     07      WA-VERSION-TEXT         PIC X(22)  VALUE             EXEC84.2
-008500            "CCVS85 VERSION NUMBER ".                             EXEC84.2
-008600     07      WA-VERSION-NUM          PIC X(3) VALUE SPACES.       EXEC84.2
-008700   05        WA-RELEASE.                                          EXEC84.2
-008800     07      WA-RELEASE-TEXT         PIC X(14)  VALUE             EXEC84.2
-008900            ", RELEASED ON ".                                     EXEC84.2
-009000     07      WA-VERSION-DATE         PIC X(11) VALUE SPACES.      EXEC84.2
-009100   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
-009200   05        WA-COMPANY-AND-COMPILER PIC X(30) VALUE SPACES.      EXEC84.2
-009300   05        FILLER                  PIC X(5)   VALUE SPACES.     EXEC84.2
-009400   05        WA-DATE                 PIC XXBXXBXX.                EXEC84.2
-009500   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
-009600   05        FILLER                  PIC X(5)   VALUE "PAGE ".    EXEC84.2
-009700   05        WA-PAGE-CT              PIC Z(5)9.                   EXEC84.2
-009800                                                                  EXEC84.2
-009900 01  WA-ACCT-LINE-1.                                              EXEC84.2
-010000   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
-010100            " ** END OF PROGRAM ".                                EXEC84.2
-010200   05        WA-CURRENT-PROG         PIC X(6).                    EXEC84.2
-010300   05        FILLER                  PIC X(32)  VALUE             EXEC84.2
-010400            " FOUND,  COBOL LINES PROCESSED: ".                   EXEC84.2
-010500   05        WA-LINES-COBOL          PIC Z(5)9.                   EXEC84.2
-010600 01  WA-ACCT-LINE-2.                                              EXEC84.2
-010700   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
-010800            " ** LINES INSERTED ".                                EXEC84.2
-010900   05        WA-LINES-INSERTED       PIC Z(5)9.                   EXEC84.2
-011000   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
-011100            " ** LINES REPLACED ".                                EXEC84.2
-011200   05        WA-LINES-REPLACED       PIC Z(5)9.                   EXEC84.2
-011300   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
-011400            " ** LINES DELETED  ".                                EXEC84.2
-011500   05        WA-LINES-DELETED        PIC Z(5)9.                   EXEC84.2
-011600 01  WA-ACCT-LINE-3.                                              EXEC84.2
-011700   05        FILLER                  PIC X(18)  VALUE             EXEC84.2
-011800            " ** OPTIONAL CODE ".                                 EXEC84.2
-011900   05        WA-OPTIONAL-CODE        PIC X(8).                    EXEC84.2
-012000   05        WA-CODE-REMOVED         PIC Z(5)9.                   EXEC84.2
-012100   05        WA-CODE-KILLED          PIC X(21)  VALUE             EXEC84.2
-012200            " ** COMMENTS DELETED ".                              EXEC84.2
-012300   05        WA-COMMENTS-DEL         PIC Z(5)9.                   EXEC84.2
-012400 01  WA-FINAL-LINE-1.                                             EXEC84.2
-012500   05        FILLER                  PIC X(34)  VALUE             EXEC84.2
-012600            " ** END OF POPULATION FILE REACHED".                 EXEC84.2
-012700   05        FILLER                  PIC X(27)  VALUE             EXEC84.2
-012800            " NUMBER OF PROGRAMS FOUND: ".                        EXEC84.2
-012900   05        WA-PROGS-FOUND          PIC Z(5)9.                   EXEC84.2
-013000 01  WA-FINAL-LINE-2.                                             EXEC84.2
-013100   05        FILLER                  PIC X(47)  VALUE             EXEC84.2
-013200            " ** NUMBER OF PROGRAMS WRITTEN TO SOURCE FILE: ".    EXEC84.2
-013300   05        WA-SOURCE-PROGS         PIC Z(5)9.                   EXEC84.2
-013400 01  WA-FINAL-LINE-3.                                             EXEC84.2
-013500   05        FILLER                  PIC X(48)  VALUE             EXEC84.2
-013600            " ** NUMBER OF PROGRAMS WRITTEN TO NEW POPULATION".   EXEC84.2
-013700   05        FILLER                  PIC X(7)   VALUE " FILE: ".  EXEC84.2
-013800   05        WA-NEWPOP-PROGS         PIC Z(5)9.                   EXEC84.2
-013900 01  WB-CONTROL-DATA.                                             EXEC84.2
-014000   05        WB-FILL                 PIC X(80).                   EXEC84.2
-014100   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-014200     10      WB-3                    PIC X(3).                    EXEC84.2
-014300     10      FILLER                  PIC X(77).                   EXEC84.2
-014400   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-014500     10      WB-4                    PIC X(4).                    EXEC84.2
-014600     10      WB-NN                   PIC 99.                      EXEC84.2
-014700     10      FILLER                  PIC X.                       EXEC84.2
-014800     10      WB-X                    PIC X.                       EXEC84.2
-014900     10      FILLER                  PIC X(72).                   EXEC84.2
-015000   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-015100     10      WB-6                    PIC X(6).                    EXEC84.2
-015200     10      FILLER                  PIC X(74).                   EXEC84.2
-015300   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-015400     10      WB-7                    PIC X(7).                    EXEC84.2
-015500     10      FILLER                  PIC X(73).                   EXEC84.2
-015600   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-015700     10      WB-8                    PIC X(8).                    EXEC84.2
-015800     10      FILLER                  PIC X(72).                   EXEC84.2
-015900   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-016000     10      WB-9                    PIC X(9).                    EXEC84.2
-016100     10      FILLER                  PIC X(71).                   EXEC84.2
-016200   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-016300     10      WB-10                   PIC X(10).                   EXEC84.2
-016400     10      FILLER                  PIC X(70).                   EXEC84.2
-016500   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-016600     10      WB-11                   PIC X(11).                   EXEC84.2
-016700     10      FILLER                  PIC X(69).                   EXEC84.2
-016800   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-016900     10      WB-12                   PIC X(12).                   EXEC84.2
-017000     10      FILLER                  PIC X.                       EXEC84.2
-017100     10      WB-PROG                 PIC X(5).                    EXEC84.2
-017200     10      FILLER                  PIC X(62).                   EXEC84.2
-017300   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-017400     10      WB-13                   PIC X(13).                   EXEC84.2
-017500     10      FILLER                  PIC X(67).                   EXEC84.2
-017600   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-017700     10      WB-14                   PIC X(14).                   EXEC84.2
-017800     10      FILLER                  PIC X.                       EXEC84.2
-017900     10      WB-MODULE               PIC XX.                      EXEC84.2
-018000     10      FILLER                  PIC X.                       EXEC84.2
-018100     10      WB-LEVEL                PIC X.                       EXEC84.2
-018200     10      FILLER                  PIC X(61).                   EXEC84.2
-018300   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-018400     10      WB-15                   PIC X(15).                   EXEC84.2
-018500     10      FILLER                  PIC X(65).                   EXEC84.2
-018600   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
-018700     10      WB-16                   PIC X(16).                   EXEC84.2
-018800     10      FILLER                  PIC X(64).                   EXEC84.2
-018900   05        WB-X-CARD               REDEFINES  WB-FILL.          EXEC84.2
-019000     10      WB-X-HYPHEN             PIC XX.                      EXEC84.2
-019100     10      WB-X-CARD-NUM           PIC 9(3).                    EXEC84.2
-019200     10      WB-PROG-POS.                                         EXEC84.2
-019300       15    WB-PROG-POS-NUM         PIC 99.                      EXEC84.2
-019400     10      FILLER                  PIC X.                       EXEC84.2
-019500     10      WB-SUBS-TEXT            PIC X(60).                   EXEC84.2
-019600     10      FILLER                  PIC X(12).                   EXEC84.2
-019700   05        WB-START-CARD           REDEFINES  WB-FILL.          EXEC84.2
-019800     10      WB-STAR-START           PIC X(6).                    EXEC84.2
-019900     10      FILLER                  PIC X.                       EXEC84.2
-020000     10      WB-UPDATE-PROG          PIC X(6).                    EXEC84.2
-020100     10      FILLER                  PIC X.                       EXEC84.2
-020200     10      WB-RENUMBER             PIC X.                       EXEC84.2
-020300     10      FILLER                  PIC X(65).                   EXEC84.2
-020400   05        WB-LINE-UPDATE          REDEFINES  WB-FILL.          EXEC84.2
-020500     10      WB-SEQ-1                PIC X(6).                    EXEC84.2
-020600     10      WB-COBOL-LINE           PIC X(74).                   EXEC84.2
-020700     10      FILLER                  REDEFINES  WB-COBOL-LINE.    EXEC84.2
-020800       15    WB-COL-7                PIC X.                       EXEC84.2
-020900       15    FILLER                  PIC X(73).                   EXEC84.2
-021000     10      FILLER                  REDEFINES  WB-COBOL-LINE.    EXEC84.2
-021100       15    WB-CHAR                 PIC X.                       EXEC84.2
-021200       15    WB-SEQ-2                PIC X(6).                    EXEC84.2
-021300/                                                                 EXEC84.2
-021400 01  WC-CURRENT-POP-RECORD.                                       EXEC84.2
-021500   05        WC-1.                                                EXEC84.2
-021600     10      WC-END-OF-POPFILE       PIC X(16).                   EXEC84.2
-021700     10      FILLER                  PIC X(64).                   EXEC84.2
-021800   05        WC-HEADER               REDEFINES WC-1.              EXEC84.2
-021900     10      WC-STAR-HEADER          PIC X(7).                    EXEC84.2
-022000     10      FILLER                  PIC X.                       EXEC84.2
-022100     10      WC-COBOL                PIC X(5).                    EXEC84.2
-022200     10      FILLER                  PIC X.                       EXEC84.2
-022300     10      WC-PROG-ID.                                          EXEC84.2
-022400      12     WC-PROG-ID-1-5.                                      EXEC84.2
-022500       15    WC-PROG-ID-1-4.                                      EXEC84.2
-022600        18   WC-MODULE               PIC XX.                      EXEC84.2
-022700        18   WC-LEVEL                PIC X.                       EXEC84.2
-022800        18   FILLER                  PIC X.                       EXEC84.2
-022900       15    FILLER                  PIC X.                       EXEC84.2
-023000      12     WC-PROG-ID-6            PIC X.                       EXEC84.2
-023100     10      FILLER                  PIC X.                       EXEC84.2
-023200     10      WC-SUBPRG               PIC X(6).                    EXEC84.2
-023300     10      FILLER                  PIC X.                       EXEC84.2
-023400     10      WC-PROG2ID.                                          EXEC84.2
-023500      12     WC-PROG2ID-1-5          PIC X(5).                    EXEC84.2
-023600      12     FILLER                  PIC X.                       EXEC84.2
-023700     10      FILLER                  PIC X(46).                   EXEC84.2
-023800   05        FILLER                  REDEFINES WC-1.              EXEC84.2
-023900     10      WC-1-72.                                             EXEC84.2
-024000       15    WC-6.                                                EXEC84.2
-024100         20  WC-STAR                 PIC X.                       EXEC84.2
-024200         20  FILLER                  PIC X(5).                    EXEC84.2
-024300       15    FILLER                  REDEFINES  WC-6.             EXEC84.2
-024400         20  WC-1-5                  PIC X(5).                    EXEC84.2
-024500         20  FILLER                  PIC X.                       EXEC84.2
-024600       15    WC-COL-7                PIC X.                       EXEC84.2
-024700       15    WC-COL-8                PIC X.                       EXEC84.2
-024800       15    FILLER                  PIC X(3).                    EXEC84.2
-024900       15    WC-SUB-DATA.                                         EXEC84.2
-025000         20  WC-12-15                PIC X(4).                    EXEC84.2
-025100         20  FILLER                  PIC X.                       EXEC84.2
-025200         20  WC-17-19                PIC 9(3).                    EXEC84.2
-025300         20  WC-20                   PIC X.                       EXEC84.2
-025400         20  FILLER                  PIC X(52).                   EXEC84.2
-025500     10      WC-73-80                PIC X(8).                    EXEC84.2
-025600                                                                  EXEC84.2
-025700 01  WD-SOURCE-REC.                                               EXEC84.2
-025800   05        WD-1.                                                EXEC84.2
-025900     10      FILLER                  PIC X(6).                    EXEC84.2
-026000     10      WD-HEADER               PIC X(74).                   EXEC84.2
-026100                                                                  EXEC84.2
-026200 01  WE-PRINT-DATA.                                               EXEC84.2
-026300   05        WE-COBOL-LINE           PIC X(80).                   EXEC84.2
-026400   05        FILLER                  PIC X      VALUE SPACE.      EXEC84.2
-026500   05        WE-X-CARD               PIC X(9).                    EXEC84.2
-026600   05        FILLER                  PIC XX     VALUE SPACES.     EXEC84.2
-026700   05        WE-CHANGE-TYPE          PIC X(12).                   EXEC84.2
-026800                                                                  EXEC84.2
-026900 01  WF-PROGRAM-SELECTED-TABLE.                                   EXEC84.2
-027000   05        WF-PROGRAM-SELECTED     PIC X(5)   OCCURS 50.        EXEC84.2
-027100                                                                  EXEC84.2
-027200 01  WG-MODULE-SELECTED-TABLE.                                    EXEC84.2
-027300   05        FILLER                             OCCURS 10.        EXEC84.2
-027400     10      WG-MODULE-SELECTED      PIC XX.                      EXEC84.2
-027500     10      WG-MODULE-LEVEL         PIC X.                       EXEC84.2
-027600                                                                  EXEC84.2
-027700 01  WV-PRINT-MISCELLANEOUS.                                      EXEC84.2
-027800   05        WV-OPTION-HEADING       PIC X(25)  VALUE             EXEC84.2
-027900            " OPTION SWITCH SETTINGS -".                          EXEC84.2
-028000   05        WV-OPT-1                PIC X(40)  VALUE             EXEC84.2
-028100         " 0                 1                   2".              EXEC84.2
-028200   05        WV-OPT-2                PIC X(52)  VALUE             EXEC84.2
-028300         " 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6".  EXEC84.2
-028400   05        WV-OPT-SWITCHES.                                     EXEC84.2
-028500     10      FILLER                  PIC X      VALUE SPACE.      EXEC84.2
-028600     10      FILLER                  OCCURS 26.                   EXEC84.2
-028700       15    WV-OPT                  PIC X.                       EXEC84.2
-028800       15    FILLER                  PIC X.                       EXEC84.2
-028900 01  WX-X-CARD-TABLE.                                             EXEC84.2
-029000   05        WX-X-CARD               OCCURS 200.                  EXEC84.2
-029100     10      WX-X-CHAR               PIC X                        EXEC84.2
-029200                                     OCCURS 60.                   EXEC84.2
-029300 01  WX-PROG-POS-TABLE.                                           EXEC84.2
-029400   05        WX-PROG-POS             OCCURS 200                   EXEC84.2
-029500                                     PIC 99.                      EXEC84.2
-029600 01  WY-SWITCHES.                                                 EXEC84.2
-029700   05        WY-OPTION-SWITCHES.                                  EXEC84.2
-029800     10      WY-OPT-SW-1             PIC X.                       EXEC84.2
-029900     10      WY-OPT-SW-2             PIC X.                       EXEC84.2
-030000     10      WY-OPT-SW-3             PIC X.                       EXEC84.2
-030100     10      WY-OPT-SW-4             PIC X.                       EXEC84.2
-030200     10      WY-OPT-SW-5             PIC X.                       EXEC84.2
-030300     10      WY-OPT-SW-6             PIC X.                       EXEC84.2
-030400     10      WY-OPT-SW-7             PIC X.                       EXEC84.2
-030500     10      WY-OPT-SW-8             PIC X.                       EXEC84.2
-030600     10      WY-OPT-SW-9             PIC X.                       EXEC84.2
-030700     10      WY-OPT-SW-10            PIC X.                       EXEC84.2
-030800     10      WY-OPT-SW-11            PIC X.                       EXEC84.2
-030900     10      WY-OPT-SW-12            PIC X.                       EXEC84.2
-031000     10      WY-OPT-SW-13            PIC X.                       EXEC84.2
-031100     10      WY-OPT-SW-14            PIC X.                       EXEC84.2
-031200     10      WY-OPT-SW-15            PIC X.                       EXEC84.2
-031300     10      WY-OPT-SW-16            PIC X.                       EXEC84.2
-031400     10      WY-OPT-SW-17            PIC X.                       EXEC84.2
-031500     10      WY-OPT-SW-18            PIC X.                       EXEC84.2
-031600     10      WY-OPT-SW-19            PIC X.                       EXEC84.2
-031700     10      WY-OPT-SW-20            PIC X.                       EXEC84.2
-031800     10      WY-OPT-SW-21            PIC X.                       EXEC84.2
-031900     10      WY-OPT-SW-22            PIC X.                       EXEC84.2
-032000     10      WY-OPT-SW-23            PIC X.                       EXEC84.2
-032100     10      WY-OPT-SW-24            PIC X.                       EXEC84.2
-032200     10      WY-OPT-SW-25            PIC X.                       EXEC84.2
-032300     10      WY-OPT-SW-26            PIC X.                       EXEC84.2
-032400   05        FILLER                  REDEFINES WY-OPTION-SWITCHES.EXEC84.2
-032500     10      WY-OPT-SW               PIC X                        EXEC84.2
-032600                                     OCCURS 26.                   EXEC84.2
-032700   05        WY-PRINT-SWITCHES.                                   EXEC84.2
-032800     10      WY-EXTRACT-ALL          PIC X.                       EXEC84.2
-032900     10      WY-EXTRACT-AUTO         PIC X.                       EXEC84.2
-033000     10      WY-EXTRACT-MAN          PIC X.                       EXEC84.2
-033100     10      WY-KILL-DELETIONS       PIC X.                       EXEC84.2
-033200     10      WY-LIST-NO-UPDATES      PIC X.                       EXEC84.2
-033300     10      WY-LIST-X-CARDS         PIC X.                       EXEC84.2
-033400     10      WY-LIST-PROGRAMS        PIC X.                       EXEC84.2
-033500     10      WY-LIST-COMPACT         PIC X.                       EXEC84.2
-033600     10      WY-NO-DATA              PIC X.                       EXEC84.2
-033700     10      WY-NO-LIBRARY           PIC X.                       EXEC84.2
-033800     10      WY-NO-SOURCE            PIC X.                       EXEC84.2
-033900     10      WY-REMOVE-COMMENTS      PIC X.                       EXEC84.2
-034000     10      WY-NEW-POP              PIC X.                       EXEC84.2
-034100     10      WY-SELECT-PROG          PIC X.                       EXEC84.2
-034200     10      WY-SELECT-MODULE        PIC X.                       EXEC84.2
-034300     10      WY-SELECT-LEVEL         PIC X.                       EXEC84.2
-034400                                                                  EXEC84.2
-034500 01  WZ-MISCELLANEOUS.                                            EXEC84.2
-034600   05        WZ-PROGRAM-SELECTED     PIC X.                       EXEC84.2
-034700   05        WZ-END-OF-POPFILE       PIC X.                       EXEC84.2
-034800   05        WZ-FULL-STOP            PIC X.                       EXEC84.2
-034900   05        WZ-DONT-READ-POPFILE    PIC X.                       EXEC84.2
-035000   05        WZ-UPDATE-THIS-PROG     PIC X.                       EXEC84.2
-035100   05        WZ-REPLACE-FLAG         PIC X.                       EXEC84.2
-035200   05        WZ-LINE-UPDATE          PIC X.                       EXEC84.2
-035300   05        WZ-RESEQUENCE-THIS      PIC X.                       EXEC84.2
-035400   05        WZ-RESEQUENCE-NEXT      PIC X.                       EXEC84.2
-035500   05        WZ-END-OF-UPDATES       PIC X.                       EXEC84.2
-035600   05        WZ-OPTIONAL-SELECTED    PIC X.                       EXEC84.2
-035700   05        WZ-DELETE-FLAG          PIC X.                       EXEC84.2
-035800   05        WZ-NOT-THIS-COMMENT     PIC X.                       EXEC84.2
-035900   05        WZ-CURRENT-HEADER       PIC X(5).                    EXEC84.2
-036000   05        WZ-INVALID-DATA.                                     EXEC84.2
-036100     10      FILLER                  PIC X(20).                   EXEC84.2
-036200     10      WZ-ERROR-MESSAGE        PIC X(60).                   EXEC84.2
-036300   05        WZ-CURRENT-UPD-PROG.                                 EXEC84.2
-036400     10      WZ-UPD-PROG-CHAR        PIC X.                       EXEC84.2
-036500     10      FILLER                  PIC X(5).                    EXEC84.2
-036600   05        WZ-CURRENT-MAIN-PROG.                                EXEC84.2
-036700     10      WZ-MAIN-PROG-CHAR       PIC X      OCCURS 6.         EXEC84.2
-036800   05        WZ-PROG-BREAK.                                       EXEC84.2
-036900     10      WZ-1CHAR                PIC X      OCCURS 6.         EXEC84.2
-037000   05        WZ-CURRENT-POP-PROG.                                 EXEC84.2
-037100     10      FILLER                  PIC X(5).                    EXEC84.2
-037200     10      WZ-PROG-ID-6            PIC X.                       EXEC84.2
-037300   05        WZ-MAIN-PROG-FLAG       PIC X.                       EXEC84.2
-037400   05        WZ-LINES-COBOL          PIC 9(6).                    EXEC84.2
-037500   05        WZ-LINES-INSERTED       PIC 9(6).                    EXEC84.2
-037600   05        WZ-LINES-REPLACED       PIC 9(6).                    EXEC84.2
-037700   05        WZ-LINES-DELETED        PIC 9(6).                    EXEC84.2
-037800   05        WZ-COMMENTS-DELETED     PIC 9(6).                    EXEC84.2
-037900   05        WZ-CODE-REMOVED         PIC 9(6).                    EXEC84.2
-038000   05        WZ-SOURCE-PROGS         PIC 9(6).                    EXEC84.2
-038100   05        WZ-NEWPOP-PROGS         PIC 9(6).                    EXEC84.2
-038200   05        WZ-PROGS-FOUND          PIC 9(6).                    EXEC84.2
-038300   05        WZ-COMMENTS-DEL         PIC 9(6).                    EXEC84.2
-038400   05        WZ-SEQ-NO               PIC 9(6).                    EXEC84.2
-038500   05        WZ-SAVE-POP-RECORD.                                  EXEC84.2
-038600     10      WZ-SAVE-SEQ             PIC X(6).                    EXEC84.2
-038700     10      FILLER                  PIC X(5).                    EXEC84.2
-038800     10      WZ-SAVE-12-20.                                       EXEC84.2
-038900       15    WZ-SAVE-12-15           PIC X(4).                    EXEC84.2
-039000       15    FILLER                  PIC X(5).                    EXEC84.2
-039100     10      FILLER                  PIC X(60).                   EXEC84.2
-039200   05        WZ-PAGE-CT              PIC 9(6).                    EXEC84.2
-039300   05        WZ-LINE-CT              PIC 9(6).                    EXEC84.2
-039400   05        WZ-MODULE               PIC XX.                      EXEC84.2
-039500   05        WZ-LEVEL                PIC X.                       EXEC84.2
-039600   05        WZ-PRINT-HOLD           PIC X(132).                  EXEC84.2
-039700   05        WZ-X-CARD.                                           EXEC84.2
-039800     10      WZ-X-CHAR               PIC X                        EXEC84.2
-039900                                     OCCURS 60.                   EXEC84.2
-040000   05        WZ-WITHIN-DELETE-SERIES-FLAG  PIC X.                 EXEC84.2
-040100 01  WZ-VERSION-CARD.                                             EXEC84.2
-040200     10  FILLER                      PIC X(55) VALUE              EXEC84.2
-040300     "CCVS85  VERSION 4.2   01 OCT 1992 0032                 ".   EXEC84.2
-040400 01  WZ-VERSION-CONTROL REDEFINES WZ-VERSION-CARD.                EXEC84.2
-040500     10      FILLER                  PIC X(16).                   EXEC84.2
-040600     10      WZ-VERSION-NUM          PIC X(3).                    EXEC84.2
-040700     10      FILLER                  PIC X(3).                    EXEC84.2
-040800     10      WZ-VERSION-DATE         PIC X(11).                   EXEC84.2
-040900                                                                  EXEC84.2
-041000/                                                                 EXEC84.2
-041100 PROCEDURE DIVISION.                                              EXEC84.2
-041200*==================                                               EXEC84.2
-041300*                                                                 EXEC84.2
-041400 A10-MAIN SECTION.                                                EXEC84.2
-041500*================                                                 EXEC84.2
-041600*                                                                 EXEC84.2
-041700****************************************************************  EXEC84.2
-041800*    THIS IS THE HIGHEST LEVEL CONTROL MODULE                  *  EXEC84.2
-041900*                                                              *  EXEC84.2
-042000****************************************************************  EXEC84.2
-042100 A10-1-MAIN.                                                      EXEC84.2
-042200     PERFORM B10-INITIALISE.                                      EXEC84.2
-042300                                                                  EXEC84.2
-042400     PERFORM C10-PROCESS-MONITOR.                                 EXEC84.2
-042500                                                                  EXEC84.2
-042600     PERFORM D10-MERGE-UPDATE-CARDS.                              EXEC84.2
-042700                                                                  EXEC84.2
-042800     PERFORM E10-TERMINATE.                                       EXEC84.2
-042900                                                                  EXEC84.2
-043000 A10-EXIT.                                                        EXEC84.2
-043100     EXIT.                                                        EXEC84.2
-043200                                                                  EXEC84.2
-043300/                                                                 EXEC84.2
-043400 B10-INITIALISE SECTION.                                          EXEC84.2
-043500*======================                                           EXEC84.2
-043600*                                                                 EXEC84.2
-043700****************************************************************  EXEC84.2
-043800* THIS SECTION INITIALIZES THE OPTION SWITCH AND X-CARD FIELDS *  EXEC84.2
-043900* PRIOR TO READING IN CONTROL CARD FILE.                       *  EXEC84.2
-044000*                                                              *  EXEC84.2
-044100*                                                              *  EXEC84.2
-044200*                                                              *  EXEC84.2
-044300*                                                              *  EXEC84.2
-044400****************************************************************  EXEC84.2
-044500 B10-1-INIT-OPTION-SWITCHES.                                      EXEC84.2
-044600     MOVE    SPACES  TO WZ-MISCELLANEOUS.                         EXEC84.2
-044700     MOVE    SPACES  TO WF-PROGRAM-SELECTED-TABLE.                EXEC84.2
-044800     MOVE    SPACES  TO WG-MODULE-SELECTED-TABLE.                 EXEC84.2
-044900     MOVE    SPACES  TO WY-SWITCHES.                              EXEC84.2
-045000     MOVE    "A"     TO WY-OPT-SW-1.                              EXEC84.2
-045100     MOVE    "E"     TO WY-OPT-SW-2.                              EXEC84.2
-045200     MOVE    "H"     TO WY-OPT-SW-3.                              EXEC84.2
-045300     MOVE    "L"     TO WY-OPT-SW-4.                              EXEC84.2
-045400     MOVE    "Y"     TO WY-OPT-SW-7.                              EXEC84.2
-045500     MOVE    "T"     TO WY-OPT-SW-11.                             EXEC84.2
-045600                                                                  EXEC84.2
-045700 B10-2-INIT-X-CARDS.                                              EXEC84.2
-045800     MOVE    ZERO TO SUB1.                                        EXEC84.2
-045900     MOVE    ZERO TO SUB6.                                        EXEC84.2
-046000     MOVE    ZERO TO SUB7.                                        EXEC84.2
-046100     MOVE    1    TO SUB5.                                        EXEC84.2
-046200     PERFORM B20-INIT-X-CARDS 200 TIMES.                          EXEC84.2
-046300     MOVE   "    OMITTED" TO WX-X-CARD (84).                      EXEC84.2
-046400     MOVE    ZERO TO WZ-LINES-COBOL.                              EXEC84.2
-046500     MOVE    ZERO TO WZ-LINES-INSERTED.                           EXEC84.2
-046600     MOVE    ZERO TO WZ-LINES-REPLACED.                           EXEC84.2
-046700     MOVE    ZERO TO WZ-LINES-DELETED.                            EXEC84.2
-046800     MOVE    ZERO TO WZ-COMMENTS-DELETED.                         EXEC84.2
-046900     MOVE    ZERO TO WZ-CODE-REMOVED.                             EXEC84.2
-047000     MOVE    ZERO TO WZ-SOURCE-PROGS.                             EXEC84.2
-047100     MOVE    ZERO TO WZ-NEWPOP-PROGS.                             EXEC84.2
-047200     MOVE    ZERO TO WZ-PROGS-FOUND.                              EXEC84.2
-047300     MOVE    ZERO TO WZ-COMMENTS-DEL.                             EXEC84.2
-047400     MOVE    ZERO TO WZ-SEQ-NO.                                   EXEC84.2
-047500     MOVE    ZERO TO WZ-PAGE-CT.                                  EXEC84.2
-047600     MOVE    ZERO TO WZ-LINE-CT.                                  EXEC84.2
-047700     ACCEPT WA-DATE FROM DATE.                                    EXEC84.2
-047800 B10-EXIT.                                                        EXEC84.2
-047900     EXIT.                                                        EXEC84.2
-048000                                                                  EXEC84.2
-048100                                                                  EXEC84.2
-048200                                                                  EXEC84.2
-048300                                                                  EXEC84.2
-048400 B20-INIT-X-CARDS SECTION.                                        EXEC84.2
-048500*========================                                         EXEC84.2
-048600 B20-1-INIT.                                                      EXEC84.2
-048700     ADD     1 TO SUB1.                                           EXEC84.2
-048800     MOVE   "**** X-CARD UNDEFINED ****" TO WX-X-CARD (SUB1).     EXEC84.2
-048900     MOVE    ZERO TO WX-PROG-POS (SUB1).                          EXEC84.2
-049000                                                                  EXEC84.2
-049100 B20-EXIT.                                                        EXEC84.2
-049200     EXIT.                                                        EXEC84.2
-049300/                                                                 EXEC84.2
-049400 C10-PROCESS-MONITOR SECTION.                                     EXEC84.2
-049500*===========================                                      EXEC84.2
-049600                                                                  EXEC84.2
-049700****************************************************************  EXEC84.2
-049800*    THIS SECTION PROCESSES THE RECORDS COMMENCING WITH "*"    *  EXEC84.2
-049900*    AND "X-" (THE MONITOR PART OF THE INPUT FILE ) AND READS  *  EXEC84.2
-050000*    THE FIRST "*START" UPDATE RECORD.                         *  EXEC84.2
-050100*                                                              *  EXEC84.2
-050200*    PERFORMED BY    A10-MAIN                                  *  EXEC84.2
-050300*    PERFORMS        C20-PROCESS-STAR-CARDS                    *  EXEC84.2
-050400*                    C30-CHECK-COMBINATIONS                    *  EXEC84.2
-050500*                    C40-PROCESS-X-CARDS                       *  EXEC84.2
-050600****************************************************************  EXEC84.2
-050700 C10-1-OPEN-FILES.                                                EXEC84.2
-050800     OPEN    OUTPUT  PRINT-FILE.                                  EXEC84.2
-050900     MOVE    SPACES TO PRINT-REC.                                 EXEC84.2
-051000     OPEN    INPUT   CONTROL-CARD-FILE.                           EXEC84.2
-051100     READ    CONTROL-CARD-FILE INTO  WB-CONTROL-DATA              EXEC84.2
-051200             AT END  MOVE "CONTROL-CARD-FILE IS EMPTY"            EXEC84.2
-051300                  TO PRINT-DATA                                   EXEC84.2
-051400             PERFORM  X20-PRINT-DETAIL                            EXEC84.2
-051500             STOP RUN.                                            EXEC84.2
-051600     PERFORM C20-PROCESS-STAR-CARDS                               EXEC84.2
-051700             UNTIL   WB-X-HYPHEN = "X-".                          EXEC84.2
-051800     PERFORM C30-CHECK-COMBINATIONS.                              EXEC84.2
-051900     PERFORM C40-PROCESS-X-CARDS                                  EXEC84.2
-052000             UNTIL   WB-12 = "*END-MONITOR".                      EXEC84.2
-052100                                                                  EXEC84.2
-052200     PERFORM C50-PRINT-OPTIONS.                                   EXEC84.2
\ No newline at end of file
+000210 SPECIAL-NAMES.                                                   EXEC84.2
+000220 INPUT-OUTPUT SECTION.                                            EXEC84.2
+000230 FILE-CONTROL.                                                    EXEC84.2
+000240     SELECT  OPTIONAL POPULATION-FILE                             EXEC84.2
+000250     ASSIGN TO                                                    EXEC84.2
+000260     XXXXX001.                                                    EXEC84.2
+000270     SELECT  SOURCE-COBOL-PROGRAMS                                EXEC84.2
+000280     ASSIGN TO                                                    EXEC84.2
+000290     XXXXX002                                                     EXEC84.2
+000300     ORGANIZATION SEQUENTIAL.                                     EXEC84.2
+000310     SELECT  UPDATED-POPULATION-FILE                              EXEC84.2
+000320     ASSIGN TO                                                    EXEC84.2
+000330     XXXXX003.                                                    EXEC84.2
+000340     SELECT  PRINT-FILE                                           EXEC84.2
+000350     ASSIGN TO                                                    EXEC84.2
+000360     XXXXX055.                                                    EXEC84.2
+000370     SELECT  CONTROL-CARD-FILE                                    EXEC84.2
+000380     ASSIGN TO                                                    EXEC84.2
+000390     XXXXX058.                                                    EXEC84.2
+000400     SELECT  OPTIONAL CHECKPOINT-FILE                             EXEC84.2
+000410     ASSIGN TO                                                    EXEC84.2
+000420     XXXXX070                                                     EXEC84.2
+000430     ORGANIZATION SEQUENTIAL                                      EXEC84.2
+000440     FILE STATUS CK-FILE-STATUS.                                  EXEC84.2
+000450     SELECT  OPTIONAL POPULATION-INDEX-FILE                       EXEC84.2
+000460     ASSIGN TO                                                    EXEC84.2
+000470     XXXXX071                                                     EXEC84.2
+000480     ORGANIZATION INDEXED                                         EXEC84.2
+000490     ACCESS MODE DYNAMIC                                          EXEC84.2
+000500     RECORD KEY PX-PROG-ID                                        EXEC84.2
+000510     FILE STATUS PX-FILE-STATUS.                                  EXEC84.2
+000520     SELECT  RUN-MANIFEST-FILE                                    EXEC84.2
+000530     ASSIGN TO                                                    EXEC84.2
+000540     XXXXX072                                                     EXEC84.2
+000550     ORGANIZATION SEQUENTIAL.                                     EXEC84.2
+000560     SELECT  OPTIONAL AUDIT-FILE                                  EXEC84.2
+000570     ASSIGN TO                                                    EXEC84.2
+000580     XXXXX073                                                     EXEC84.2
+000590     ORGANIZATION SEQUENTIAL.                                     EXEC84.2
+000600 DATA DIVISION.                                                   EXEC84.2
+000610 FILE SECTION.                                                    EXEC84.2
+000620 FD  POPULATION-FILE.                                             EXEC84.2
+000630*    RECORD CONTAINS 2400 CHARACTERS.                             EXEC84.2
+000640 01  SOURCE-IN-2400.                                              EXEC84.2
+000650     02 SOURCE-IN                    PIC X(80).                   EXEC84.2
+000660*                                              OCCURS 30.         EXEC84.2
+000670 FD  CONTROL-CARD-FILE.                                           EXEC84.2
+000680 01  CONTROL-RECORD                  PIC X(80).                   EXEC84.2
+000690 FD  PRINT-FILE.                                                  EXEC84.2
+000700 01  PRINT-REC.                                                   EXEC84.2
+000710   05        FILLER                  PIC X.                       EXEC84.2
+000720   05        PRINT-DATA              PIC X(131).                  EXEC84.2
+000730 FD  SOURCE-COBOL-PROGRAMS                                        EXEC84.2
+000740     BLOCK CONTAINS 1 RECORDS.                                    EXEC84.2
+000750 01  CT-OUT.                                                      EXEC84.2
+000760     02 FILLER PIC X(72).                                         EXEC84.2
+000770     02 FILLER PIC X(8).                                          EXEC84.2
+000780 FD  UPDATED-POPULATION-FILE                                      EXEC84.2
+000790     RECORD CONTAINS 2400 CHARACTERS.                             EXEC84.2
+000800 01  UPDATED-SOURCE-OUT-2400.                                     EXEC84.2
+000810     02 UD-SOURCE-OUT                PIC X(80)  OCCURS 30.        EXEC84.2
+000820                                                                  EXEC84.2
+000830 FD  CHECKPOINT-FILE.                                             EXEC84.2
+000840 01  CHECKPOINT-REC.                                              EXEC84.2
+000850     02  CK-PROG-ID              PIC X(6).                        EXEC84.2
+000860     02  CK-PROGS-FOUND          PIC 9(6).                        EXEC84.2
+000870     02  CK-SOURCE-PROGS         PIC 9(6).                        EXEC84.2
+000880     02  CK-NEWPOP-PROGS         PIC 9(6).                        EXEC84.2
+000890     02  CK-NEXT-PROG-ID         PIC X(6).                        EXEC84.2
+000900     02  FILLER                  PIC X(50).                       EXEC84.2
+000910 FD  POPULATION-INDEX-FILE.                                       EXEC84.2
+000920 01  POPULATION-INDEX-REC.                                        EXEC84.2
+000930     02  PX-PROG-ID              PIC X(6).                        EXEC84.2
+000940     02  PX-BLOCK-NO             PIC 9(6).                        EXEC84.2
+000950     02  FILLER                  PIC X(68).                       EXEC84.2
+000960 FD  RUN-MANIFEST-FILE.                                           EXEC84.2
+000970 01  MANIFEST-REC.                                                EXEC84.2
+000980     02  MF-PROG-ID              PIC X(6).                        EXEC84.2
+000990     02  MF-SELECTED-SWITCH      PIC X.                           EXEC84.2
+001000     02  MF-LINES-COBOL          PIC 9(6).                        EXEC84.2
+001010     02  MF-LINES-INSERTED       PIC 9(6).                        EXEC84.2
+001020     02  MF-LINES-REPLACED       PIC 9(6).                        EXEC84.2
+001030     02  MF-LINES-DELETED        PIC 9(6).                        EXEC84.2
+001040     02  MF-COMMENTS-DELETED     PIC 9(6).                        EXEC84.2
+001050     02  MF-CODE-REMOVED         PIC 9(6).                        EXEC84.2
+001060     02  FILLER                  PIC X(50).                       EXEC84.2
+001070 FD  AUDIT-FILE.                                                  EXEC84.2
+001080 01  AUDIT-REC.                                                   EXEC84.2
+001090     02  AU-PROG-ID              PIC X(6).                        EXEC84.2
+001100     02  AU-SEQ                  PIC X(6).                        EXEC84.2
+001110     02  AU-REASON               PIC X(12).                       EXEC84.2
+001120     02  AU-LINE-TEXT            PIC X(74).                       EXEC84.2
+001130 WORKING-STORAGE SECTION.                                         EXEC84.2
+001140                                                                  EXEC84.2
+001150 01  FILLER                          PIC X(40)  VALUE             EXEC84.2
+001160            "NEWEXEC WORKING-STORAGE STARTS HERE ==->".           EXEC84.2
+001170 01  BLOCK-TYPE                      PIC X(5).                    EXEC84.2
+001180 01  SUB1                            PIC S9(3)  COMP.             EXEC84.2
+001190 01  SUB2                            PIC S9(3)  COMP.             EXEC84.2
+001200 01  SUB3                            PIC S9(3)  COMP.             EXEC84.2
+001210 01  SUB4                            PIC S9(3)  COMP.             EXEC84.2
+001220 01  SUB5                            PIC S9(3)  COMP.             EXEC84.2
+001230 01  SUB6                            PIC S9(3)  COMP.             EXEC84.2
+001240 01  SUB7                            PIC S9(3)  COMP.             EXEC84.2
+001250 01  WA-ERR-IND                      PIC 9 VALUE ZEROES.          EXEC84.2
+001260 01  WA-FIRST-IND                    PIC 9 VALUE ZEROES.          EXEC84.2
+001270 01  WA-ZCARD-TABLE.                                              EXEC84.2
+001280   05        WA-ZCARD                OCCURS 10                    EXEC84.2
+001290                                     PIC X(60).                   EXEC84.2
+001300 01  WA-TOP-OF-PAGE-LINE.                                         EXEC84.2
+001310   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
+001320   05        WA-VERSION.                                          EXEC84.2
+001330     07      WA-VERSION-TEXT         PIC X(22)  VALUE             EXEC84.2
+001340            "CCVS85 VERSION NUMBER ".                             EXEC84.2
+001350     07      WA-VERSION-NUM          PIC X(3) VALUE SPACES.       EXEC84.2
+001360   05        WA-RELEASE.                                          EXEC84.2
+001370     07      WA-RELEASE-TEXT         PIC X(14)  VALUE             EXEC84.2
+001380            ", RELEASED ON ".                                     EXEC84.2
+001390     07      WA-VERSION-DATE         PIC X(11) VALUE SPACES.      EXEC84.2
+001400   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
+001410   05        WA-COMPANY-AND-COMPILER PIC X(30) VALUE SPACES.      EXEC84.2
+001420   05        FILLER                  PIC X(5)   VALUE SPACES.     EXEC84.2
+001430   05        WA-DATE                 PIC XXBXXBXX.                EXEC84.2
+001440   05        FILLER                  PIC X(4)   VALUE SPACES.     EXEC84.2
+001450   05        FILLER                  PIC X(5)   VALUE "PAGE ".    EXEC84.2
+001460   05        WA-PAGE-CT              PIC Z(5)9.                   EXEC84.2
+001470                                                                  EXEC84.2
+001480 01  WA-ACCT-LINE-1.                                              EXEC84.2
+001490   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
+001500            " ** END OF PROGRAM ".                                EXEC84.2
+001510   05        WA-CURRENT-PROG         PIC X(6).                    EXEC84.2
+001520   05        FILLER                  PIC X(32)  VALUE             EXEC84.2
+001530            " FOUND,  COBOL LINES PROCESSED: ".                   EXEC84.2
+001540   05        WA-LINES-COBOL          PIC Z(5)9.                   EXEC84.2
+001550 01  WA-ACCT-LINE-2.                                              EXEC84.2
+001560   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
+001570            " ** LINES INSERTED ".                                EXEC84.2
+001580   05        WA-LINES-INSERTED       PIC Z(5)9.                   EXEC84.2
+001590   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
+001600            " ** LINES REPLACED ".                                EXEC84.2
+001610   05        WA-LINES-REPLACED       PIC Z(5)9.                   EXEC84.2
+001620   05        FILLER                  PIC X(19)  VALUE             EXEC84.2
+001630            " ** LINES DELETED  ".                                EXEC84.2
+001640   05        WA-LINES-DELETED        PIC Z(5)9.                   EXEC84.2
+001650 01  WA-ACCT-LINE-3.                                              EXEC84.2
+001660   05        FILLER                  PIC X(18)  VALUE             EXEC84.2
+001670            " ** OPTIONAL CODE ".                                 EXEC84.2
+001680   05        WA-OPTIONAL-CODE        PIC X(8).                    EXEC84.2
+001690   05        WA-CODE-REMOVED         PIC Z(5)9.                   EXEC84.2
+001700   05        WA-CODE-KILLED          PIC X(21)  VALUE             EXEC84.2
+001710            " ** COMMENTS DELETED ".                              EXEC84.2
+001720   05        WA-COMMENTS-DEL         PIC Z(5)9.                   EXEC84.2
+001730 01  WA-FINAL-LINE-1.                                             EXEC84.2
+001740   05        FILLER                  PIC X(34)  VALUE             EXEC84.2
+001750            " ** END OF POPULATION FILE REACHED".                 EXEC84.2
+001760   05        FILLER                  PIC X(27)  VALUE             EXEC84.2
+001770            " NUMBER OF PROGRAMS FOUND: ".                        EXEC84.2
+001780   05        WA-PROGS-FOUND          PIC Z(5)9.                   EXEC84.2
+001790 01  WA-FINAL-LINE-2.                                             EXEC84.2
+001800   05        FILLER                  PIC X(47)  VALUE             EXEC84.2
+001810            " ** NUMBER OF PROGRAMS WRITTEN TO SOURCE FILE: ".    EXEC84.2
+001820   05        WA-SOURCE-PROGS         PIC Z(5)9.                   EXEC84.2
+001830 01  WA-FINAL-LINE-3.                                             EXEC84.2
+001840   05        FILLER                  PIC X(48)  VALUE             EXEC84.2
+001850            " ** NUMBER OF PROGRAMS WRITTEN TO NEW POPULATION".   EXEC84.2
+001860   05        FILLER                  PIC X(7)   VALUE " FILE: ".  EXEC84.2
+001870   05        WA-NEWPOP-PROGS         PIC Z(5)9.                   EXEC84.2
+001880 01  WB-CONTROL-DATA.                                             EXEC84.2
+001890   05        WB-FILL                 PIC X(80).                   EXEC84.2
+001900   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+001910     10      WB-3                    PIC X(3).                    EXEC84.2
+001920     10      FILLER                  PIC X(77).                   EXEC84.2
+001930   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+001940     10      WB-4                    PIC X(4).                    EXEC84.2
+001950     10      WB-NN                   PIC 99.                      EXEC84.2
+001960     10      FILLER                  PIC X.                       EXEC84.2
+001970     10      WB-X                    PIC X.                       EXEC84.2
+001980     10      FILLER                  PIC X(72).                   EXEC84.2
+001990   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002000     10      WB-6                    PIC X(6).                    EXEC84.2
+002010     10      FILLER                  PIC X(74).                   EXEC84.2
+002020   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002030     10      WB-7                    PIC X(7).                    EXEC84.2
+002040     10      FILLER                  PIC X(73).                   EXEC84.2
+002050   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002060     10      WB-8                    PIC X(8).                    EXEC84.2
+002070     10      FILLER                  PIC X(72).                   EXEC84.2
+002080   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002090     10      WB-9                    PIC X(9).                    EXEC84.2
+002100     10      FILLER                  PIC X(71).                   EXEC84.2
+002110   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002120     10      WB-10                   PIC X(10).                   EXEC84.2
+002130     10      FILLER                  PIC X(70).                   EXEC84.2
+002140   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002150     10      WB-11                   PIC X(11).                   EXEC84.2
+002160     10      FILLER                  PIC X(69).                   EXEC84.2
+002170   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002180     10      WB-12                   PIC X(12).                   EXEC84.2
+002190     10      FILLER                  PIC X.                       EXEC84.2
+002200     10      WB-PROG                 PIC X(5).                    EXEC84.2
+002210     10      FILLER                  PIC X(62).                   EXEC84.2
+002220   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002230     10      WB-13                   PIC X(13).                   EXEC84.2
+002240     10      FILLER                  PIC X(67).                   EXEC84.2
+002250   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002260     10      WB-14                   PIC X(14).                   EXEC84.2
+002270     10      FILLER                  PIC X.                       EXEC84.2
+002280     10      WB-MODULE               PIC XX.                      EXEC84.2
+002290     10      FILLER                  PIC X.                       EXEC84.2
+002300     10      WB-LEVEL                PIC X.                       EXEC84.2
+002310     10      FILLER                  PIC X(61).                   EXEC84.2
+002320   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002330     10      WB-15                   PIC X(15).                   EXEC84.2
+002340     10      FILLER                  PIC X(65).                   EXEC84.2
+002350   05        FILLER                  REDEFINES  WB-FILL.          EXEC84.2
+002360     10      WB-16                   PIC X(16).                   EXEC84.2
+002370     10      FILLER                  PIC X(64).                   EXEC84.2
+002380   05        WB-X-CARD               REDEFINES  WB-FILL.          EXEC84.2
+002390     10      WB-X-HYPHEN             PIC XX.                      EXEC84.2
+002400     10      WB-X-CARD-NUM           PIC 9(3).                    EXEC84.2
+002410     10      WB-PROG-POS.                                         EXEC84.2
+002420       15    WB-PROG-POS-NUM         PIC 99.                      EXEC84.2
+002430     10      FILLER                  PIC X.                       EXEC84.2
+002440     10      WB-SUBS-TEXT            PIC X(60).                   EXEC84.2
+002450     10      FILLER                  PIC X(12).                   EXEC84.2
+002460   05        WB-START-CARD           REDEFINES  WB-FILL.          EXEC84.2
+002470     10      WB-STAR-START           PIC X(6).                    EXEC84.2
+002480     10      FILLER                  PIC X.                       EXEC84.2
+002490     10      WB-UPDATE-PROG          PIC X(6).                    EXEC84.2
+002500     10      FILLER                  PIC X.                       EXEC84.2
+002510     10      WB-RENUMBER             PIC X.                       EXEC84.2
+002520     10      FILLER                  PIC X(65).                   EXEC84.2
+002530   05        WB-LINE-UPDATE          REDEFINES  WB-FILL.          EXEC84.2
+002540     10      WB-SEQ-1                PIC X(6).                    EXEC84.2
+002550     10      WB-COBOL-LINE           PIC X(74).                   EXEC84.2
+002560     10      FILLER                  REDEFINES  WB-COBOL-LINE.    EXEC84.2
+002570       15    WB-COL-7                PIC X.                       EXEC84.2
+002580       15    FILLER                  PIC X(73).                   EXEC84.2
+002590     10      FILLER                  REDEFINES  WB-COBOL-LINE.    EXEC84.2
+002600       15    WB-CHAR                 PIC X.                       EXEC84.2
+002610       15    WB-SEQ-2                PIC X(6).                    EXEC84.2
+002620   05        WB-RESTART-CARD       REDEFINES  WB-FILL.            EXEC84.2
+002630     10      WB-RESTART-LIT          PIC X(7).                    EXEC84.2
+002640     10      FILLER                  PIC X.                       EXEC84.2
+002650     10      WB-RESTART-PROG         PIC X(6).                    EXEC84.2
+002660     10      FILLER                  PIC X(66).                   EXEC84.2
+002670   05        WB-PROFILE-CARD        REDEFINES  WB-FILL.           EXEC84.2
+002680     10      WB-PROFILE-LIT          PIC X(8).                    EXEC84.2
+002690     10      FILLER                  PIC X.                       EXEC84.2
+002700     10      WB-PROFILE-NAME         PIC X(20).                   EXEC84.2
+002710     10      FILLER                  PIC X(51).                   EXEC84.2
+002720   05        WB-SAVEPROF-CARD       REDEFINES  WB-FILL.           EXEC84.2
+002730     10      WB-SAVEPROF-LIT         PIC X(9).                    EXEC84.2
+002740     10      FILLER                  PIC X.                       EXEC84.2
+002750     10      WB-SAVEPROF-NAME        PIC X(20).                   EXEC84.2
+002760     10      FILLER                  PIC X(50).                   EXEC84.2
+002770   05        WB-SELECT-LEVEL-CARD   REDEFINES  WB-FILL.           EXEC84.2
+002780     10      WB-SELLEVEL-LIT         PIC X(13).                   EXEC84.2
+002790     10      FILLER                  PIC X.                       EXEC84.2
+002800     10      WB-SELLEVEL-VAL         PIC X.                       EXEC84.2
+002810     10      FILLER                  PIC X(65).                   EXEC84.2
+002820/                                                                 EXEC84.2
+002830 01  WC-CURRENT-POP-RECORD.                                       EXEC84.2
+002840   05        WC-1.                                                EXEC84.2
+002850     10      WC-END-OF-POPFILE       PIC X(16).                   EXEC84.2
+002860     10      FILLER                  PIC X(64).                   EXEC84.2
+002870   05        WC-HEADER               REDEFINES WC-1.              EXEC84.2
+002880     10      WC-STAR-HEADER          PIC X(7).                    EXEC84.2
+002890     10      FILLER                  PIC X.                       EXEC84.2
+002900     10      WC-COBOL                PIC X(5).                    EXEC84.2
+002910     10      FILLER                  PIC X.                       EXEC84.2
+002920     10      WC-PROG-ID.                                          EXEC84.2
+002930      12     WC-PROG-ID-1-5.                                      EXEC84.2
+002940       15    WC-PROG-ID-1-4.                                      EXEC84.2
+002950        18   WC-MODULE               PIC XX.                      EXEC84.2
+002960        18   WC-LEVEL                PIC X.                       EXEC84.2
+002970        18   FILLER                  PIC X.                       EXEC84.2
+002980       15    FILLER                  PIC X.                       EXEC84.2
+002990      12     WC-PROG-ID-6            PIC X.                       EXEC84.2
+003000     10      FILLER                  PIC X.                       EXEC84.2
+003010     10      WC-SUBPRG               PIC X(6).                    EXEC84.2
+003020     10      FILLER                  PIC X.                       EXEC84.2
+003030     10      WC-PROG2ID.                                          EXEC84.2
+003040      12     WC-PROG2ID-1-5          PIC X(5).                    EXEC84.2
+003050      12     FILLER                  PIC X.                       EXEC84.2
+003060     10      FILLER                  PIC X(46).                   EXEC84.2
+003070   05        FILLER                  REDEFINES WC-1.              EXEC84.2
+003080     10      WC-1-72.                                             EXEC84.2
+003090       15    WC-6.                                                EXEC84.2
+003100         20  WC-STAR                 PIC X.                       EXEC84.2
+003110         20  FILLER                  PIC X(5).                    EXEC84.2
+003120       15    FILLER                  REDEFINES  WC-6.             EXEC84.2
+003130         20  WC-1-5                  PIC X(5).                    EXEC84.2
+003140         20  FILLER                  PIC X.                       EXEC84.2
+003150       15    WC-COL-7                PIC X.                       EXEC84.2
+003160       15    WC-COL-8                PIC X.                       EXEC84.2
+003170       15    FILLER                  PIC X(3).                    EXEC84.2
+003180       15    WC-SUB-DATA.                                         EXEC84.2
+003190         20  WC-12-15                PIC X(4).                    EXEC84.2
+003200         20  FILLER                  PIC X.                       EXEC84.2
+003210         20  WC-17-19                PIC 9(3).                    EXEC84.2
+003220         20  WC-20                   PIC X.                       EXEC84.2
+003230         20  FILLER                  PIC X(52).                   EXEC84.2
+003240     10      WC-73-80                PIC X(8).                    EXEC84.2
+003250                                                                  EXEC84.2
+003260 01  WD-SOURCE-REC.                                               EXEC84.2
+003270   05        WD-1.                                                EXEC84.2
+003280     10      FILLER                  PIC X(6).                    EXEC84.2
+003290     10      WD-HEADER               PIC X(74).                   EXEC84.2
+003300                                                                  EXEC84.2
+003310 01  WE-PRINT-DATA.                                               EXEC84.2
+003320   05        WE-COBOL-LINE           PIC X(80).                   EXEC84.2
+003330   05        FILLER                  PIC X      VALUE SPACE.      EXEC84.2
+003340   05        WE-X-CARD               PIC X(9).                    EXEC84.2
+003350   05        FILLER                  PIC XX     VALUE SPACES.     EXEC84.2
+003360   05        WE-CHANGE-TYPE          PIC X(12).                   EXEC84.2
+003370                                                                  EXEC84.2
+003380 01  WF-PROGRAM-SELECTED-TABLE.                                   EXEC84.2
+003390    05        WF-PROGRAM-SELECTED     PIC X(5)  OCCURS 200.       EXEC84.2
+003400                                                                  EXEC84.2
+003410 01  WG-MODULE-SELECTED-TABLE.                                    EXEC84.2
+003420   05        FILLER                             OCCURS 40.        EXEC84.2
+003430     10      WG-MODULE-SELECTED      PIC XX.                      EXEC84.2
+003440     10      WG-MODULE-LEVEL         PIC X.                       EXEC84.2
+003450                                                                  EXEC84.2
+003460 01  WV-PRINT-MISCELLANEOUS.                                      EXEC84.2
+003470   05        WV-OPTION-HEADING       PIC X(25)  VALUE             EXEC84.2
+003480            " OPTION SWITCH SETTINGS -".                          EXEC84.2
+003490   05        WV-OPT-1                PIC X(40)  VALUE             EXEC84.2
+003500         " 0                 1                   2".              EXEC84.2
+003510   05        WV-OPT-2                PIC X(52)  VALUE             EXEC84.2
+003520         " 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6".  EXEC84.2
+003530   05        WV-OPT-SWITCHES.                                     EXEC84.2
+003540     10      FILLER                  PIC X      VALUE SPACE.      EXEC84.2
+003550     10      FILLER                  OCCURS 26.                   EXEC84.2
+003560       15    WV-OPT                  PIC X.                       EXEC84.2
+003570       15    FILLER                  PIC X.                       EXEC84.2
+003580 01  WX-X-CARD-TABLE.                                             EXEC84.2
+003590   05        WX-X-CARD               OCCURS 200.                  EXEC84.2
+003600     10      WX-X-CHAR               PIC X                        EXEC84.2
+003610                                     OCCURS 60.                   EXEC84.2
+003620 01  WX-PROG-POS-TABLE.                                           EXEC84.2
+003630   05        WX-PROG-POS             OCCURS 200                   EXEC84.2
+003640                                     PIC 99.                      EXEC84.2
+003650 01  WX-X-CARD-USAGE-TABLE.                                       EXEC84.2
+003660     05  WX-X-CARD-USED      OCCURS 200                           EXEC84.2
+003670                            PIC 9(5).                             EXEC84.2
+003680 01  WY-SWITCHES.                                                 EXEC84.2
+003690   05        WY-OPTION-SWITCHES.                                  EXEC84.2
+003700     10      WY-OPT-SW-1             PIC X.                       EXEC84.2
+003710     10      WY-OPT-SW-2             PIC X.                       EXEC84.2
+003720     10      WY-OPT-SW-3             PIC X.                       EXEC84.2
+003730     10      WY-OPT-SW-4             PIC X.                       EXEC84.2
+003740     10      WY-OPT-SW-5             PIC X.                       EXEC84.2
+003750     10      WY-OPT-SW-6             PIC X.                       EXEC84.2
+003760     10      WY-OPT-SW-7             PIC X.                       EXEC84.2
+003770     10      WY-OPT-SW-8             PIC X.                       EXEC84.2
+003780     10      WY-OPT-SW-9             PIC X.                       EXEC84.2
+003790     10      WY-OPT-SW-10            PIC X.                       EXEC84.2
+003800     10      WY-OPT-SW-11            PIC X.                       EXEC84.2
+003810     10      WY-OPT-SW-12            PIC X.                       EXEC84.2
+003820     10      WY-OPT-SW-13            PIC X.                       EXEC84.2
+003830     10      WY-OPT-SW-14            PIC X.                       EXEC84.2
+003840     10      WY-OPT-SW-15            PIC X.                       EXEC84.2
+003850     10      WY-OPT-SW-16            PIC X.                       EXEC84.2
+003860     10      WY-OPT-SW-17            PIC X.                       EXEC84.2
+003870     10      WY-OPT-SW-18            PIC X.                       EXEC84.2
+003880     10      WY-OPT-SW-19            PIC X.                       EXEC84.2
+003890     10      WY-OPT-SW-20            PIC X.                       EXEC84.2
+003900     10      WY-OPT-SW-21            PIC X.                       EXEC84.2
+003910     10      WY-OPT-SW-22            PIC X.                       EXEC84.2
+003920     10      WY-OPT-SW-23            PIC X.                       EXEC84.2
+003930     10      WY-OPT-SW-24            PIC X.                       EXEC84.2
+003940     10      WY-OPT-SW-25            PIC X.                       EXEC84.2
+003950     10      WY-OPT-SW-26            PIC X.                       EXEC84.2
+003960   05        FILLER                  REDEFINES WY-OPTION-SWITCHES.EXEC84.2
+003970     10      WY-OPT-SW               PIC X                        EXEC84.2
+003980                                     OCCURS 26.                   EXEC84.2
+003990   05        WY-PRINT-SWITCHES.                                   EXEC84.2
+004000     10      WY-EXTRACT-ALL          PIC X.                       EXEC84.2
+004010     10      WY-EXTRACT-AUTO         PIC X.                       EXEC84.2
+004020     10      WY-EXTRACT-MAN          PIC X.                       EXEC84.2
+004030     10      WY-EXTRACT-DELTA        PIC X.                       EXEC84.2
+004040     10      WY-KILL-DELETIONS       PIC X.                       EXEC84.2
+004050     10      WY-LIST-NO-UPDATES      PIC X.                       EXEC84.2
+004060     10      WY-LIST-X-CARDS         PIC X.                       EXEC84.2
+004070     10      WY-LIST-PROGRAMS        PIC X.                       EXEC84.2
+004080     10      WY-LIST-COMPACT         PIC X.                       EXEC84.2
+004090     10      WY-NO-DATA              PIC X.                       EXEC84.2
+004100     10      WY-NO-LIBRARY           PIC X.                       EXEC84.2
+004110     10      WY-NO-SOURCE            PIC X.                       EXEC84.2
+004120     10      WY-REMOVE-COMMENTS      PIC X.                       EXEC84.2
+004130     10      WY-NEW-POP              PIC X.                       EXEC84.2
+004140     10      WY-SELECT-PROG          PIC X.                       EXEC84.2
+004150     10      WY-SELECT-MODULE        PIC X.                       EXEC84.2
+004160     10      WY-SELECT-LEVEL         PIC X.                       EXEC84.2
+004170                                                                  EXEC84.2
+004180 01  WZ-MISCELLANEOUS.                                            EXEC84.2
+004190   05        WZ-PROGRAM-SELECTED     PIC X.                       EXEC84.2
+004200   05        WZ-END-OF-POPFILE       PIC X.                       EXEC84.2
+004210   05        WZ-CK-EOF               PIC X.                       EXEC84.2
+004220   05        WZ-FULL-STOP            PIC X.                       EXEC84.2
+004230   05        WZ-DONT-READ-POPFILE    PIC X.                       EXEC84.2
+004240   05        WZ-UPDATE-THIS-PROG     PIC X.                       EXEC84.2
+004250   05        WZ-REPLACE-FLAG         PIC X.                       EXEC84.2
+004260   05        WZ-LINE-UPDATE          PIC X.                       EXEC84.2
+004270   05        WZ-RESEQUENCE-THIS      PIC X.                       EXEC84.2
+004280   05        WZ-RESEQUENCE-NEXT      PIC X.                       EXEC84.2
+004290   05        WZ-END-OF-UPDATES       PIC X.                       EXEC84.2
+004300   05        WZ-OPTIONAL-SELECTED    PIC X.                       EXEC84.2
+004310   05        WZ-DELETE-FLAG          PIC X.                       EXEC84.2
+004320   05        WZ-NOT-THIS-COMMENT     PIC X.                       EXEC84.2
+004330   05        WZ-CURRENT-HEADER       PIC X(5).                    EXEC84.2
+004340   05        WZ-INVALID-DATA.                                     EXEC84.2
+004350     10      FILLER                  PIC X(20).                   EXEC84.2
+004360     10      WZ-ERROR-MESSAGE        PIC X(60).                   EXEC84.2
+004370   05        WZ-CURRENT-UPD-PROG.                                 EXEC84.2
+004380     10      WZ-UPD-PROG-CHAR        PIC X.                       EXEC84.2
+004390     10      FILLER                  PIC X(5).                    EXEC84.2
+004400   05        WZ-CURRENT-MAIN-PROG.                                EXEC84.2
+004410     10      WZ-MAIN-PROG-CHAR       PIC X      OCCURS 6.         EXEC84.2
+004420   05        WZ-PROG-BREAK.                                       EXEC84.2
+004430     10      WZ-1CHAR                PIC X      OCCURS 6.         EXEC84.2
+004440   05        WZ-CURRENT-POP-PROG.                                 EXEC84.2
+004450     10      FILLER                  PIC X(5).                    EXEC84.2
+004460     10      WZ-PROG-ID-6            PIC X.                       EXEC84.2
+004470   05        WZ-MAIN-PROG-FLAG       PIC X.                       EXEC84.2
+004480   05        WZ-LINES-COBOL          PIC 9(6).                    EXEC84.2
+004490   05        WZ-LINES-INSERTED       PIC 9(6).                    EXEC84.2
+004500   05        WZ-LINES-REPLACED       PIC 9(6).                    EXEC84.2
+004510   05        WZ-LINES-DELETED        PIC 9(6).                    EXEC84.2
+004520   05        WZ-COMMENTS-DELETED     PIC 9(6).                    EXEC84.2
+004530   05        WZ-CODE-REMOVED         PIC 9(6).                    EXEC84.2
+004540   05        WZ-SOURCE-PROGS         PIC 9(6).                    EXEC84.2
+004550   05        WZ-PROGS-MATCHED        PIC 9(6).                    EXEC84.2
+004560   05        WZ-NEWPOP-PROGS         PIC 9(6).                    EXEC84.2
+004570   05        WZ-PROGS-FOUND          PIC 9(6).                    EXEC84.2
+004580   05        WZ-COMMENTS-DEL         PIC 9(6).                    EXEC84.2
+004590   05        WZ-SEQ-NO               PIC 9(6).                    EXEC84.2
+004600   05        WZ-SAVE-POP-RECORD.                                  EXEC84.2
+004610     10      WZ-SAVE-SEQ             PIC X(6).                    EXEC84.2
+004620     10      FILLER                  PIC X(5).                    EXEC84.2
+004630     10      WZ-SAVE-12-20.                                       EXEC84.2
+004640       15    WZ-SAVE-12-15           PIC X(4).                    EXEC84.2
+004650       15    FILLER                  PIC X(5).                    EXEC84.2
+004660     10      FILLER                  PIC X(60).                   EXEC84.2
+004670   05        WZ-PAGE-CT              PIC 9(6).                    EXEC84.2
+004680   05        WZ-LINE-CT              PIC 9(6).                    EXEC84.2
+004690   05        WZ-MODULE               PIC XX.                      EXEC84.2
+004700   05        WZ-LEVEL                PIC X.                       EXEC84.2
+004710   05        WZ-PRINT-HOLD           PIC X(132).                  EXEC84.2
+004720   05        WZ-X-CARD.                                           EXEC84.2
+004730     10      WZ-X-CHAR               PIC X                        EXEC84.2
+004740                                     OCCURS 60.                   EXEC84.2
+004750   05        WZ-WITHIN-DELETE-SERIES-FLAG  PIC X.                 EXEC84.2
+004760 05        WZ-ERROR-COUNT          PIC 9(4).                      EXEC84.2
+004770 05        WZ-CARD-NUMBER          PIC 9(6).                      EXEC84.2
+004780 05        WZ-PROGS-SELECTED-CT    PIC 9(3).                      EXEC84.2
+004790 05        WZ-MODULES-SELECTED-CT  PIC 9(3).                      EXEC84.2
+004800 05        WZ-SELECT-OVERFLOW      PIC X.                         EXEC84.2
+004810 05        WZ-AUDIT-ACTIVE         PIC X      VALUE "N".          EXEC84.2
+004820 05        WZ-CHECKPOINT-INTERVAL  PIC 9(4)   VALUE 0025.         EXEC84.2
+004830 05        WZ-CHECKPOINT-DUE       PIC 9(4).                      EXEC84.2
+004840 05        WZ-RESTART-PROG         PIC X(6)   VALUE SPACES.       EXEC84.2
+004850 05        WZ-RESTART-ACTIVE       PIC X      VALUE "N".          EXEC84.2
+004860 05        WZ-RESTART-POINT-FOUND  PIC X      VALUE "N".          EXEC84.2
+004870 05        WZ-WRITTEN-TO-SOURCE    PIC X.                         EXEC84.2
+004880 05        WZ-WRITTEN-TO-NEWPOP    PIC X.                         EXEC84.2
+004890 05        WZ-PROFILE-FOUND        PIC X.                         EXEC84.2
+004900 01  WZ-VERSION-CARD.                                             EXEC84.2
+004910     10  FILLER                      PIC X(55) VALUE              EXEC84.2
+004920     "CCVS85  VERSION 4.2   01 OCT 1992 0032                 ".   EXEC84.2
+004930 01  WZ-VERSION-CONTROL REDEFINES WZ-VERSION-CARD.                EXEC84.2
+004940     10      FILLER                  PIC X(16).                   EXEC84.2
+004950     10      WZ-VERSION-NUM          PIC X(3).                    EXEC84.2
+004960     10      FILLER                  PIC X(3).                    EXEC84.2
+004970     10      WZ-VERSION-DATE         PIC X(11).                   EXEC84.2
+004980                                                                  EXEC84.2
+004990 01  WY-PROFILE-TABLE.                                            EXEC84.2
+005000     05  WY-PROFILE               OCCURS 20.                      EXEC84.2
+005010         10  WY-PROFILE-NAME       PIC X(20).                     EXEC84.2
+005020         10  WY-PROFILE-SWITCHES   PIC X(26).                     EXEC84.2
+005030 01  PX-FILE-STATUS              PIC XX.                          EXEC84.2
+005040 01  CK-FILE-STATUS              PIC XX.                          EXEC84.2
+005050 01  WZ-INDEX-ERROR-COUNT        PIC 9(4).                        EXEC84.2
+005060 01  WZ-MIN-BLOCK-NO             PIC 9(6).                        EXEC84.2
+005070 01  WZ-NEWPOP-BUFFER.                                            EXEC84.2
+005080     05  WZ-NEWPOP-LINE          PIC X(80)  OCCURS 30.            EXEC84.2
+005090 01  WZ-NEWPOP-INDEX             PIC 99     VALUE ZERO.           EXEC84.2
+005100/                                                                 EXEC84.2
+005110 01  WZ-SELECT-LEVEL-VALUE        PIC X.                          EXEC84.2
+005120 01  WZ-POP-RECORD-COUNT          PIC 9(6).                       EXEC84.2
+005130 01  WZ-EMIT-SEQ                  PIC X(6).                       EXEC84.2
+005140 01  WZ-EMIT-TEXT                 PIC X(74).                      EXEC84.2
+005150 01  WZ-EMIT-TYPE                 PIC X(12).                      EXEC84.2
+005160 01  WZ-EMIT-LINE-80              PIC X(80).                      EXEC84.2
+005170 01  WZ-XRPT-NUM                  PIC ZZ9.                        EXEC84.2
+005180 01  WZ-XRPT-USED                 PIC ZZZZ9.                      EXEC84.2
+005190 01  WZ-RPT-CARDNO                PIC ZZZZZ9.                     EXEC84.2
+005200 PROCEDURE DIVISION.                                              EXEC84.2
+005210*==================                                               EXEC84.2
+005220*                                                                 EXEC84.2
+005230 A10-MAIN SECTION.                                                EXEC84.2
+005240*================                                                 EXEC84.2
+005250*                                                                 EXEC84.2
+005260****************************************************************  EXEC84.2
+005270*    THIS IS THE HIGHEST LEVEL CONTROL MODULE                  *  EXEC84.2
+005280*                                                              *  EXEC84.2
+005290****************************************************************  EXEC84.2
+005300 A10-1-MAIN.                                                      EXEC84.2
+005310     PERFORM B10-INITIALISE.                                      EXEC84.2
+005320                                                                  EXEC84.2
+005330     PERFORM C10-PROCESS-MONITOR.                                 EXEC84.2
+005340                                                                  EXEC84.2
+005350     PERFORM D10-MERGE-UPDATE-CARDS.                              EXEC84.2
+005360                                                                  EXEC84.2
+005370                                                                  EXEC84.2
+005380     PERFORM C60-PRINT-X-CARD-REPORT.                             EXEC84.2
+005390     PERFORM E10-TERMINATE.                                       EXEC84.2
+005400                                                                  EXEC84.2
+005410     STOP    RUN.                                                 EXEC84.2
+005420                                                                  EXEC84.2
+005430 A10-EXIT.                                                        EXEC84.2
+005440     EXIT.                                                        EXEC84.2
+005450                                                                  EXEC84.2
+005460/                                                                 EXEC84.2
+005470 B10-INITIALISE SECTION.                                          EXEC84.2
+005480*======================                                           EXEC84.2
+005490*                                                                 EXEC84.2
+005500****************************************************************  EXEC84.2
+005510* THIS SECTION INITIALIZES THE OPTION SWITCH AND X-CARD FIELDS *  EXEC84.2
+005520* PRIOR TO READING IN CONTROL CARD FILE.                       *  EXEC84.2
+005530*                                                              *  EXEC84.2
+005540*                                                              *  EXEC84.2
+005550*                                                              *  EXEC84.2
+005560*                                                              *  EXEC84.2
+005570****************************************************************  EXEC84.2
+005580 B10-1-INIT-OPTION-SWITCHES.                                      EXEC84.2
+005590     MOVE    SPACES  TO WZ-MISCELLANEOUS.                         EXEC84.2
+005600     MOVE    SPACES  TO WF-PROGRAM-SELECTED-TABLE.                EXEC84.2
+005610     MOVE    SPACES  TO WG-MODULE-SELECTED-TABLE.                 EXEC84.2
+005620     MOVE    SPACES  TO WY-SWITCHES.                              EXEC84.2
+005630     MOVE    "A"     TO WY-OPT-SW-1.                              EXEC84.2
+005640     MOVE    "E"     TO WY-OPT-SW-2.                              EXEC84.2
+005650     MOVE    "H"     TO WY-OPT-SW-3.                              EXEC84.2
+005660     MOVE    "L"     TO WY-OPT-SW-4.                              EXEC84.2
+005670     MOVE    "Y"     TO WY-OPT-SW-7.                              EXEC84.2
+005680     MOVE    "T"     TO WY-OPT-SW-11.                             EXEC84.2
+005690                                                                  EXEC84.2
+005700 B10-2-INIT-X-CARDS.                                              EXEC84.2
+005710     MOVE    ZERO TO SUB1.                                        EXEC84.2
+005720     MOVE    ZERO TO SUB6.                                        EXEC84.2
+005730     MOVE    ZERO TO SUB7.                                        EXEC84.2
+005740     MOVE    1    TO SUB5.                                        EXEC84.2
+005750     PERFORM B20-INIT-X-CARDS 200 TIMES.                          EXEC84.2
+005760     MOVE   "    OMITTED" TO WX-X-CARD (84).                      EXEC84.2
+005770     MOVE    ZERO TO WZ-LINES-COBOL.                              EXEC84.2
+005780     MOVE    ZERO TO WZ-LINES-INSERTED.                           EXEC84.2
+005790     MOVE    ZERO TO WZ-LINES-REPLACED.                           EXEC84.2
+005800     MOVE    ZERO TO WZ-LINES-DELETED.                            EXEC84.2
+005810     MOVE    ZERO TO WZ-COMMENTS-DELETED.                         EXEC84.2
+005820     MOVE    ZERO TO WZ-CODE-REMOVED.                             EXEC84.2
+005830     MOVE    ZERO TO WZ-SOURCE-PROGS.                             EXEC84.2
+005840     MOVE    ZERO TO WZ-PROGS-MATCHED.                            EXEC84.2
+005850     MOVE    ZERO TO WZ-NEWPOP-PROGS.                             EXEC84.2
+005860     MOVE    ZERO TO WZ-PROGS-FOUND.                              EXEC84.2
+005870     MOVE    ZERO TO WZ-COMMENTS-DEL.                             EXEC84.2
+005880     MOVE    ZERO TO WZ-SEQ-NO.                                   EXEC84.2
+005890     MOVE    ZERO TO WZ-PAGE-CT.                                  EXEC84.2
+005900     MOVE    ZERO TO WZ-LINE-CT.                                  EXEC84.2
+005910     MOVE    ZERO TO SUB4.                                        EXEC84.2
+005920     MOVE    ZERO TO WZ-ERROR-COUNT.                              EXEC84.2
+005930     MOVE    ZERO TO WZ-INDEX-ERROR-COUNT.                        EXEC84.2
+005940     MOVE    ZERO TO WZ-CARD-NUMBER.                              EXEC84.2
+005950     MOVE    ZERO TO WZ-PROGS-SELECTED-CT.                        EXEC84.2
+005960     MOVE    ZERO TO WZ-MODULES-SELECTED-CT.                      EXEC84.2
+005970     MOVE    ZERO TO WZ-CHECKPOINT-DUE.                           EXEC84.2
+005980     MOVE    ZERO TO WZ-NEWPOP-INDEX.                             EXEC84.2
+005990     MOVE    "N" TO WZ-AUDIT-ACTIVE.                              EXEC84.2
+006000     MOVE    "N" TO WZ-RESTART-ACTIVE.                            EXEC84.2
+006010     MOVE    "N" TO WZ-RESTART-POINT-FOUND.                       EXEC84.2
+006020     MOVE    SPACES TO WZ-RESTART-PROG.                           EXEC84.2
+006030     MOVE    SPACES TO WY-PROFILE-TABLE.                          EXEC84.2
+006040     PERFORM B10-3-INIT-PROFILES.                                 EXEC84.2
+006050     ACCEPT WA-DATE FROM DATE.                                    EXEC84.2
+006060 B10-EXIT.                                                        EXEC84.2
+006070     EXIT.                                                        EXEC84.2
+006080                                                                  EXEC84.2
+006090 B10-3-INIT-PROFILES.                                             EXEC84.2
+006100*    PRE-DEFINED PROFILES FOR THE COMMON RECURRING JOBS SO        EXEC84.2
+006110*    CONTROL CARD DECKS NEED NOT RE-KEY ALL 26 SWITCHES.  EACH    EXEC84.2
+006111*    26-CHAR PATTERN IS LAID OUT POSITIONALLY THE SAME AS         EXEC84.2
+006112*    WY-OPTION-SWITCHES - SEE C20-3A-MAP-SWITCH-NAMES FOR WHAT    EXEC84.2
+006113*    EACH OF THE 14 NAMED POSITIONS CONTROLS.                     EXEC84.2
+006120     MOVE    "NIGHTLY-FULL"   TO WY-PROFILE-NAME (1).             EXEC84.2
+006130     MOVE    "YNNNYNYYNNNNNYNNNNNNNNNNNN"                         EXEC84.2
+006131            TO WY-PROFILE-SWITCHES (1).                           EXEC84.2
+006140     MOVE    "QUICK-SUBSET"   TO WY-PROFILE-NAME (2).             EXEC84.2
+006150     MOVE    "NYNNNNNNYNNNNNNNNNNNNNNNNN"                         EXEC84.2
+006160            TO WY-PROFILE-SWITCHES (2).                           EXEC84.2
+006170                                                                  EXEC84.2
+006180                                                                  EXEC84.2
+006190                                                                  EXEC84.2
+006200                                                                  EXEC84.2
+006210 B20-INIT-X-CARDS SECTION.                                        EXEC84.2
+006220*========================                                         EXEC84.2
+006230 B20-1-INIT.                                                      EXEC84.2
+006240     ADD     1 TO SUB1.                                           EXEC84.2
+006250     MOVE   "**** X-CARD UNDEFINED ****" TO WX-X-CARD (SUB1).     EXEC84.2
+006260     MOVE    ZERO TO WX-PROG-POS (SUB1).                          EXEC84.2
+006270                                                                  EXEC84.2
+006280 B20-EXIT.                                                        EXEC84.2
+006290     EXIT.                                                        EXEC84.2
+006300/                                                                 EXEC84.2
+006310 C10-PROCESS-MONITOR SECTION.                                     EXEC84.2
+006320*===========================                                      EXEC84.2
+006330                                                                  EXEC84.2
+006340****************************************************************  EXEC84.2
+006350*    THIS SECTION PROCESSES THE RECORDS COMMENCING WITH "*"    *  EXEC84.2
+006360*    AND "X-" (THE MONITOR PART OF THE INPUT FILE ) AND READS  *  EXEC84.2
+006370*    THE FIRST "*START" UPDATE RECORD.                         *  EXEC84.2
+006380*                                                              *  EXEC84.2
+006390*    PERFORMED BY    A10-MAIN                                  *  EXEC84.2
+006400*    PERFORMS        C20-PROCESS-STAR-CARDS                    *  EXEC84.2
+006410*                    C30-CHECK-COMBINATIONS                    *  EXEC84.2
+006420*                    C40-PROCESS-X-CARDS                       *  EXEC84.2
+006430****************************************************************  EXEC84.2
+006440 C10-1-OPEN-FILES.                                                EXEC84.2
+006450     OPEN    OUTPUT  PRINT-FILE.                                  EXEC84.2
+006460     MOVE    SPACES TO PRINT-REC.                                 EXEC84.2
+006470     OPEN    INPUT   CONTROL-CARD-FILE.                           EXEC84.2
+006480     READ    CONTROL-CARD-FILE INTO  WB-CONTROL-DATA              EXEC84.2
+006490             AT END  MOVE "CONTROL-CARD-FILE IS EMPTY"            EXEC84.2
+006500                  TO PRINT-DATA                                   EXEC84.2
+006510             PERFORM  X20-PRINT-DETAIL                            EXEC84.2
+006520             STOP RUN.                                            EXEC84.2
+006530     ADD     1 TO WZ-CARD-NUMBER.                                 EXEC84.2
+006540     PERFORM C20-PROCESS-STAR-CARDS                               EXEC84.2
+006550             UNTIL   WB-X-HYPHEN = "X-".                          EXEC84.2
+006560     PERFORM C20-3A-MAP-SWITCH-NAMES.                             EXEC84.2
+006570     PERFORM C30-CHECK-COMBINATIONS.                              EXEC84.2
+006580     PERFORM C40-PROCESS-X-CARDS                                  EXEC84.2
+006590             UNTIL   WB-12 = "*END-MONITOR".                      EXEC84.2
+006600                                                                  EXEC84.2
+006610     PERFORM C50-PRINT-OPTIONS.                                   EXEC84.2
+006620 C10-EXIT.                                                        EXEC84.2
+006630     EXIT.                                                        EXEC84.2
+006640/                                                                 EXEC84.2
+006650                                                                  EXEC84.2
+006660 C20-PROCESS-STAR-CARDS SECTION.                                  EXEC84.2
+006670*========================                                         EXEC84.2
+006680*                                                                 EXEC84.2
+006690******************************************************************EXEC84.2
+006700**   THIS SECTION VALIDATES AND ACTIONS EACH "*" CONTROL CARD    *EXEC84.2
+006710**   UP TO THE FIRST "X-" CARD.  EACH CARD IS PROCESSED AND THE  *EXEC84.2
+006720**   NEXT CARD READ BEFORE RETURNING TO A10-MAINS PERFORM.     *  EXEC84.2
+006730******************************************************************EXEC84.2
+006740 C20-1-VALIDATE-CARD.                                             EXEC84.2
+006750     EVALUATE TRUE                                                EXEC84.2
+006760         WHEN    WB-3  = "*Z"                                     EXEC84.2
+006770             PERFORM C20-2-STORE-Z-CARD                           EXEC84.2
+006780         WHEN    WB-4  = "*OPT"                                   EXEC84.2
+006790             PERFORM C20-3-SET-OPTION-SWITCH                      EXEC84.2
+006800         WHEN    WB-7  = "*RESTRT"                                EXEC84.2
+006810             MOVE    WB-RESTART-PROG TO WZ-RESTART-PROG           EXEC84.2
+006820             MOVE    "Y" TO WZ-RESTART-ACTIVE                     EXEC84.2
+006830         WHEN    WB-8  = "*PROFILE"                               EXEC84.2
+006840             PERFORM C20-4-APPLY-PROFILE                          EXEC84.2
+006850         WHEN    WB-9  = "*SAVEPROF"                              EXEC84.2
+006860             PERFORM C20-5-SAVE-PROFILE                           EXEC84.2
+006870         WHEN    WB-10 = "*AUDIT-ON"                              EXEC84.2
+006880             MOVE    "Y" TO WZ-AUDIT-ACTIVE                       EXEC84.2
+006890         WHEN    WB-11 = "*AUDIT-OFF"                             EXEC84.2
+006900             MOVE    "N" TO WZ-AUDIT-ACTIVE                       EXEC84.2
+006910         WHEN    WB-12 = "*SELECT-PROG"                           EXEC84.2
+006920             PERFORM C20-6-SELECT-PROG                            EXEC84.2
+006930         WHEN    WB-13 = "*SELECT-LEVEL"                          EXEC84.2
+006940             MOVE    "Y" TO WY-SELECT-LEVEL                       EXEC84.2
+006950             MOVE    WB-SELLEVEL-VAL TO WZ-SELECT-LEVEL-VALUE     EXEC84.2
+006960         WHEN    WB-14 = "*SELECT-MODULE"                         EXEC84.2
+006970             PERFORM C20-7-SELECT-MODULE                          EXEC84.2
+006980         WHEN    WB-X-HYPHEN = "X-"                               EXEC84.2
+006990             CONTINUE                                             EXEC84.2
+007000         WHEN    OTHER                                            EXEC84.2
+007010             MOVE  "UNRECOGNIZED CONTROL CARD" TO WZ-ERROR-MESSAGEEXEC84.2
+007020             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+007030     END-EVALUATE.                                                EXEC84.2
+007040     IF      WB-X-HYPHEN NOT = "X-"                               EXEC84.2
+007050             PERFORM C20-9-READ-NEXT-CARD                         EXEC84.2
+007060     END-IF.                                                      EXEC84.2
+007070                                                                  EXEC84.2
+007080 C20-2-STORE-Z-CARD.                                              EXEC84.2
+007090     ADD     1 TO SUB6.                                           EXEC84.2
+007100     IF      SUB6 NOT > 10                                        EXEC84.2
+007110             MOVE    WB-FILL (4:60) TO WA-ZCARD (SUB6)            EXEC84.2
+007120     ELSE                                                         EXEC84.2
+007130             MOVE "TOO MANY Z-CARDS - MAXIMUM OF 10 ALLOWED"      EXEC84.2
+007140                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+007150             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+007160     END-IF.                                                      EXEC84.2
+007170                                                                  EXEC84.2
+007180 C20-3-SET-OPTION-SWITCH.                                         EXEC84.2
+007190     IF      WB-NN NOT < 1 AND WB-NN NOT > 26                     EXEC84.2
+007200             MOVE    WB-X TO WY-OPT-SW (WB-NN)                    EXEC84.2
+007210     ELSE                                                         EXEC84.2
+007220             MOVE "OPTION SWITCH NUMBER OUT OF RANGE 01-26"       EXEC84.2
+007230                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+007240             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+007250     END-IF.                                                      EXEC84.2
+007260                                                                  EXEC84.2
+007270******************************************************************EXEC84.2
+007280**   WY-OPT-SW (1) THROUGH (14) ARE THE RAW SWITCHES SET BY A   * EXEC84.2
+007290**   "*OPT" CARD (OR RESTORED FROM A PROFILE).  THIS MAPS THEM  * EXEC84.2
+007300**   ONTO THEIR NAMED FIELDS IN WY-PRINT-SWITCHES SO THE REST   * EXEC84.2
+007310**   OF THE PROGRAM CAN TEST THEM BY NAME.  SWITCHES 15-17       *EXEC84.2
+007320**   (WY-SELECT-PROG/MODULE/LEVEL) ARE SET DIRECTLY BY THEIR    * EXEC84.2
+007330**   OWN "*SELECT-..." CARDS, NOT THROUGH THIS TABLE, SO THEY   * EXEC84.2
+007340**   ARE NOT MAPPED HERE.  CALLED ONCE THE STAR-CARD DECK HAS   * EXEC84.2
+007350**   BEEN FULLY READ, SO A LATER "*OPT" OR "*PROFILE" CARD      * EXEC84.2
+007360**   CANNOT BE MISSED BY MAPPING TOO EARLY.                      *EXEC84.2
+007370******************************************************************EXEC84.2
+007380 C20-3A-MAP-SWITCH-NAMES.                                         EXEC84.2
+007390     MOVE    WY-OPT-SW (1)  TO WY-EXTRACT-ALL.                    EXEC84.2
+007400     MOVE    WY-OPT-SW (2)  TO WY-EXTRACT-AUTO.                   EXEC84.2
+007410     MOVE    WY-OPT-SW (3)  TO WY-EXTRACT-MAN.                    EXEC84.2
+007420     MOVE    WY-OPT-SW (4)  TO WY-EXTRACT-DELTA.                  EXEC84.2
+007430     MOVE    WY-OPT-SW (5)  TO WY-KILL-DELETIONS.                 EXEC84.2
+007440     MOVE    WY-OPT-SW (6)  TO WY-LIST-NO-UPDATES.                EXEC84.2
+007450     MOVE    WY-OPT-SW (7)  TO WY-LIST-X-CARDS.                   EXEC84.2
+007460     MOVE    WY-OPT-SW (8)  TO WY-LIST-PROGRAMS.                  EXEC84.2
+007470     MOVE    WY-OPT-SW (9)  TO WY-LIST-COMPACT.                   EXEC84.2
+007480     MOVE    WY-OPT-SW (10) TO WY-NO-DATA.                        EXEC84.2
+007490     MOVE    WY-OPT-SW (11) TO WY-NO-LIBRARY.                     EXEC84.2
+007500     MOVE    WY-OPT-SW (12) TO WY-NO-SOURCE.                      EXEC84.2
+007510     MOVE    WY-OPT-SW (13) TO WY-REMOVE-COMMENTS.                EXEC84.2
+007520     MOVE    WY-OPT-SW (14) TO WY-NEW-POP.                        EXEC84.2
+007530                                                                  EXEC84.2
+007540******************************************************************EXEC84.2
+007550**   NAMED OPTION-SWITCH PROFILES LET A CONTROL CARD DECK SET   * EXEC84.2
+007560**   ALL 26 SWITCHES AT ONCE BY REFERRING TO A PROFILE BUILT    * EXEC84.2
+007570**   EITHER BY B10-3-INIT-PROFILES OR BY A "*SAVEPROF" CARD.    * EXEC84.2
+007580******************************************************************EXEC84.2
+007590 C20-4-APPLY-PROFILE.                                             EXEC84.2
+007600     MOVE    "N" TO WZ-PROFILE-FOUND.                             EXEC84.2
+007610     PERFORM C20-4-1-FIND-PROFILE                                 EXEC84.2
+007620             VARYING SUB3 FROM 1 BY 1                             EXEC84.2
+007630             UNTIL   SUB3 > 20 OR WZ-PROFILE-FOUND = "Y".         EXEC84.2
+007640     IF      WZ-PROFILE-FOUND NOT = "Y"                           EXEC84.2
+007650             MOVE "NAMED PROFILE WAS NOT FOUND"                   EXEC84.2
+007660                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+007670             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+007680     END-IF.                                                      EXEC84.2
+007690                                                                  EXEC84.2
+007700 C20-4-1-FIND-PROFILE.                                            EXEC84.2
+007710     IF      WY-PROFILE-NAME (SUB3) = WB-PROFILE-NAME             EXEC84.2
+007720             MOVE WY-PROFILE-SWITCHES (SUB3) TO WY-OPTION-SWITCHESEXEC84.2
+007730             MOVE "Y" TO WZ-PROFILE-FOUND                         EXEC84.2
+007740     END-IF.                                                      EXEC84.2
+007750                                                                  EXEC84.2
+007760 C20-5-SAVE-PROFILE.                                              EXEC84.2
+007770     MOVE    "N" TO WZ-PROFILE-FOUND.                             EXEC84.2
+007780     PERFORM C20-5-1-FIND-EXISTING                                EXEC84.2
+007790             VARYING SUB3 FROM 1 BY 1                             EXEC84.2
+007800             UNTIL   SUB3 > 20 OR WZ-PROFILE-FOUND = "Y".         EXEC84.2
+007810     IF      WZ-PROFILE-FOUND NOT = "Y"                           EXEC84.2
+007820             PERFORM C20-5-2-FIND-SLOT                            EXEC84.2
+007830                     VARYING SUB3 FROM 1 BY 1                     EXEC84.2
+007840                     UNTIL   SUB3 > 20 OR WZ-PROFILE-FOUND = "Y". EXEC84.2
+007850     IF      WZ-PROFILE-FOUND NOT = "Y"                           EXEC84.2
+007860             MOVE "NO ROOM LEFT TO SAVE A NEW PROFILE"            EXEC84.2
+007870                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+007880             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+007890     END-IF.                                                      EXEC84.2
+007900                                                                  EXEC84.2
+007910 C20-5-1-FIND-EXISTING.                                           EXEC84.2
+007920     IF      WY-PROFILE-NAME (SUB3) = WB-SAVEPROF-NAME            EXEC84.2
+007930             MOVE WY-OPTION-SWITCHES TO WY-PROFILE-SWITCHES (SUB3)EXEC84.2
+007940             MOVE "Y" TO WZ-PROFILE-FOUND                         EXEC84.2
+007950     END-IF.                                                      EXEC84.2
+007960                                                                  EXEC84.2
+007970 C20-5-2-FIND-SLOT.                                               EXEC84.2
+007980     IF      WY-PROFILE-NAME (SUB3) = SPACES                      EXEC84.2
+007990             MOVE WB-SAVEPROF-NAME TO WY-PROFILE-NAME (SUB3)      EXEC84.2
+008000             MOVE WY-OPTION-SWITCHES TO WY-PROFILE-SWITCHES (SUB3)EXEC84.2
+008010             MOVE "Y" TO WZ-PROFILE-FOUND                         EXEC84.2
+008020     END-IF.                                                      EXEC84.2
+008030                                                                  EXEC84.2
+008040******************************************************************EXEC84.2
+008050**   PROGRAM-SELECTED AND MODULE-SELECTED TABLES ARE SIZED FOR  * EXEC84.2
+008060**   200 / 40 ENTRIES.  A CARD RECEIVED AFTER THE TABLE IS      * EXEC84.2
+008070**   FULL IS REPORTED AS AN ERROR RATHER THAN SILENTLY DROPPED. * EXEC84.2
+008080******************************************************************EXEC84.2
+008090 C20-6-SELECT-PROG.                                               EXEC84.2
+008100     MOVE    "Y" TO WY-SELECT-PROG.                               EXEC84.2
+008110     IF      WZ-PROGS-SELECTED-CT < 200                           EXEC84.2
+008120             ADD  1 TO WZ-PROGS-SELECTED-CT                       EXEC84.2
+008130             MOVE WB-PROG                                         EXEC84.2
+008140                 TO WF-PROGRAM-SELECTED (WZ-PROGS-SELECTED-CT)    EXEC84.2
+008150     ELSE                                                         EXEC84.2
+008160             MOVE "Y" TO WZ-SELECT-OVERFLOW                       EXEC84.2
+008170             MOVE "PROGRAM SELECTION TABLE FULL - MAX 200"        EXEC84.2
+008180                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+008190             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+008200     END-IF.                                                      EXEC84.2
+008210                                                                  EXEC84.2
+008220 C20-7-SELECT-MODULE.                                             EXEC84.2
+008230     MOVE    "Y" TO WY-SELECT-MODULE.                             EXEC84.2
+008240     IF      WZ-MODULES-SELECTED-CT < 40                          EXEC84.2
+008250             ADD  1 TO WZ-MODULES-SELECTED-CT                     EXEC84.2
+008260             MOVE WB-MODULE                                       EXEC84.2
+008270                 TO WG-MODULE-SELECTED (WZ-MODULES-SELECTED-CT)   EXEC84.2
+008280             MOVE WB-LEVEL                                        EXEC84.2
+008290                 TO WG-MODULE-LEVEL (WZ-MODULES-SELECTED-CT)      EXEC84.2
+008300     ELSE                                                         EXEC84.2
+008310             MOVE "Y" TO WZ-SELECT-OVERFLOW                       EXEC84.2
+008320             MOVE "MODULE SELECTION TABLE FULL - MAX 40"          EXEC84.2
+008330                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+008340             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+008350     END-IF.                                                      EXEC84.2
+008360                                                                  EXEC84.2
+008370******************************************************************EXEC84.2
+008380**   ALL BAD CARDS ARE LISTED, WITH THEIR CARD NUMBER, AND THE  * EXEC84.2
+008390**   RUN CONTINUES - PROCESSING NO LONGER STOPS ON FIRST ERROR. * EXEC84.2
+008400******************************************************************EXEC84.2
+008410 C20-8-INVALID-CARD.                                              EXEC84.2
+008420     ADD     1 TO WZ-ERROR-COUNT.                                 EXEC84.2
+008430     MOVE    WZ-CARD-NUMBER TO WZ-RPT-CARDNO.                     EXEC84.2
+008440     MOVE    SPACES TO PRINT-DATA.                                EXEC84.2
+008450     STRING  "**** INVALID CONTROL CARD NUMBER " DELIMITED BY SIZEEXEC84.2
+008460             WZ-RPT-CARDNO                       DELIMITED BY SIZEEXEC84.2
+008470             " - "                      DELIMITED BY SIZE         EXEC84.2
+008480             WZ-ERROR-MESSAGE                    DELIMITED BY SIZEEXEC84.2
+008490         INTO PRINT-DATA.                                         EXEC84.2
+008500     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+008510                                                                  EXEC84.2
+008520 C20-9-READ-NEXT-CARD.                                            EXEC84.2
+008530     READ    CONTROL-CARD-FILE INTO WB-CONTROL-DATA               EXEC84.2
+008540             AT END                                               EXEC84.2
+008550             MOVE "CONTROL-CARD-FILE ENDED BEFORE X-CARDS FOUND"  EXEC84.2
+008560                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+008570             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+008580             MOVE "X-" TO WB-X-HYPHEN                             EXEC84.2
+008590         NOT AT END                                               EXEC84.2
+008600             ADD 1 TO WZ-CARD-NUMBER                              EXEC84.2
+008610     END-READ.                                                    EXEC84.2
+008620                                                                  EXEC84.2
+008630 C20-EXIT.                                                        EXEC84.2
+008640     EXIT.                                                        EXEC84.2
+008650/                                                                 EXEC84.2
+008660                                                                  EXEC84.2
+008670 C30-CHECK-COMBINATIONS SECTION.                                  EXEC84.2
+008680*========================                                         EXEC84.2
+008690*                                                                 EXEC84.2
+008700******************************************************************EXEC84.2
+008710**   CHECKS FOR CONTRADICTORY OPTION SWITCH COMBINATIONS.       * EXEC84.2
+008720******************************************************************EXEC84.2
+008730 C30-1-VALIDATE.                                                  EXEC84.2
+008740     IF      WY-EXTRACT-DELTA = "Y"                               EXEC84.2
+008750         AND (WY-EXTRACT-ALL = "Y"                                EXEC84.2
+008760          OR  WY-EXTRACT-AUTO = "Y"                               EXEC84.2
+008770          OR  WY-EXTRACT-MAN = "Y")                               EXEC84.2
+008780             MOVE "EXTRACT MODES ARE MUTUALLY EXCLUSIVE"          EXEC84.2
+008790                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+008800             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+008810     END-IF.                                                      EXEC84.2
+008820                                                                  EXEC84.2
+008830 C30-EXIT.                                                        EXEC84.2
+008840     EXIT.                                                        EXEC84.2
+008850/                                                                 EXEC84.2
+008860                                                                  EXEC84.2
+008870 C40-PROCESS-X-CARDS SECTION.                                     EXEC84.2
+008880*=====================                                            EXEC84.2
+008890*                                                                 EXEC84.2
+008900******************************************************************EXEC84.2
+008910**   STORES EACH X-CARDS SUBSTITUTION TEXT AND PROGRAM         *  EXEC84.2
+008920**   POSITION INTO THE X-CARD TABLES, KEYED BY X-CARD NUMBER.   * EXEC84.2
+008930******************************************************************EXEC84.2
+008940 C40-1-STORE-X-CARD.                                              EXEC84.2
+008950     IF      WB-X-CARD-NUM NOT NUMERIC                            EXEC84.2
+008960         OR  WB-X-CARD-NUM NOT > ZERO                             EXEC84.2
+008970         OR  WB-X-CARD-NUM > 200                                  EXEC84.2
+008980             MOVE "X-CARD NUMBER OUT OF RANGE 001-200"            EXEC84.2
+008990                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+009000             PERFORM C20-8-INVALID-CARD                           EXEC84.2
+009010     ELSE                                                         EXEC84.2
+009020             MOVE WB-SUBS-TEXT TO WX-X-CARD (WB-X-CARD-NUM)       EXEC84.2
+009030             MOVE WB-PROG-POS-NUM TO WX-PROG-POS (WB-X-CARD-NUM)  EXEC84.2
+009040     END-IF.                                                      EXEC84.2
+009050     READ    CONTROL-CARD-FILE INTO WB-CONTROL-DATA               EXEC84.2
+009060             AT END MOVE "*END-MONITOR" TO WB-12                  EXEC84.2
+009070         NOT AT END ADD 1 TO WZ-CARD-NUMBER                       EXEC84.2
+009080     END-READ.                                                    EXEC84.2
+009090                                                                  EXEC84.2
+009100 C40-EXIT.                                                        EXEC84.2
+009110     EXIT.                                                        EXEC84.2
+009120/                                                                 EXEC84.2
+009130                                                                  EXEC84.2
+009140 C50-PRINT-OPTIONS SECTION.                                       EXEC84.2
+009150*===========================                                      EXEC84.2
+009160*                                                                 EXEC84.2
+009170******************************************************************EXEC84.2
+009180**   PRINTS THE OPTION SWITCH SETTINGS PAGE.  (THE X-CARD       * EXEC84.2
+009190**   USAGE REPORT IS PRINTED SEPARATELY BY C60, ONCE THE MERGE  * EXEC84.2
+009200**   HAS ACTUALLY RUN AND USAGE COUNTS EXIST - SEE C60 BELOW.)  * EXEC84.2
+009210******************************************************************EXEC84.2
+009220 C50-1-PRINT-SWITCHES.                                            EXEC84.2
+009230     MOVE    WV-OPTION-HEADING TO PRINT-DATA.                     EXEC84.2
+009240     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+009250     MOVE    WV-OPT-1 TO PRINT-DATA.                              EXEC84.2
+009260     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+009270     MOVE    WV-OPT-2 TO PRINT-DATA.                              EXEC84.2
+009280     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+009290     MOVE    ZERO TO SUB4.                                        EXEC84.2
+009300     PERFORM C50-2-BUILD-SWITCH-CHAR                              EXEC84.2
+009310             VARYING SUB4 FROM 1 BY 1 UNTIL SUB4 > 26.            EXEC84.2
+009320     MOVE    WV-OPT-SWITCHES TO PRINT-DATA.                       EXEC84.2
+009330     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+009340                                                                  EXEC84.2
+009350 C50-2-BUILD-SWITCH-CHAR.                                         EXEC84.2
+009360     MOVE    WY-OPT-SW (SUB4) TO WV-OPT (SUB4).                   EXEC84.2
+009370                                                                  EXEC84.2
+009380 C50-EXIT.                                                        EXEC84.2
+009390     EXIT.                                                        EXEC84.2
+009400/                                                                 EXEC84.2
+009410                                                                  EXEC84.2
+009420 D10-MERGE-UPDATE-CARDS SECTION.                                  EXEC84.2
+009430*===============================                                  EXEC84.2
+009440*                                                                 EXEC84.2
+009450******************************************************************EXEC84.2
+009460**   READS POPULATION-FILE ONE PROGRAM AT A TIME, MERGES IN     * EXEC84.2
+009470**   THE MATCHING "*START" UPDATE CARDS BY SEQUENCE NUMBER,     * EXEC84.2
+009480**   WRITES THE SELECTED SOURCE TO SOURCE-COBOL-PROGRAMS AND    * EXEC84.2
+009490**   THE COMPLETE REGENERATED POPULATION TO                     * EXEC84.2
+009500**   UPDATED-POPULATION-FILE, AND DRIVES THE RUN MANIFEST,      * EXEC84.2
+009510**   CHECKPOINT AND AUDIT FILES.                                * EXEC84.2
+009520******************************************************************EXEC84.2
+009530 D10-1-OPEN-FILES.                                                EXEC84.2
+009540     OPEN    INPUT   POPULATION-FILE.                             EXEC84.2
+009550     OPEN    OUTPUT  SOURCE-COBOL-PROGRAMS.                       EXEC84.2
+009560     OPEN    OUTPUT  UPDATED-POPULATION-FILE.                     EXEC84.2
+009570     OPEN    OUTPUT  RUN-MANIFEST-FILE.                           EXEC84.2
+009580     MOVE    ZERO TO WZ-POP-RECORD-COUNT.                         EXEC84.2
+009590     MOVE    "N" TO WZ-END-OF-POPFILE.                            EXEC84.2
+009600     MOVE    "N" TO WZ-UPDATE-THIS-PROG.                          EXEC84.2
+009610     MOVE    "N" TO WZ-END-OF-UPDATES.                            EXEC84.2
+009620     PERFORM D10-9B-READ-NEXT-CONTROL-CARD.                       EXEC84.2
+009630     PERFORM D10-1A-AUTO-RESTART.                                 EXEC84.2
+009640     OPEN    OUTPUT  CHECKPOINT-FILE.                             EXEC84.2
+009650     IF      WZ-AUDIT-ACTIVE = "Y"                                EXEC84.2
+009660             OPEN OUTPUT AUDIT-FILE                               EXEC84.2
+009670     END-IF.                                                      EXEC84.2
+009680     IF      WZ-RESTART-ACTIVE = "Y" OR WY-SELECT-PROG = "Y"      EXEC84.2
+009690             OPEN INPUT POPULATION-INDEX-FILE                     EXEC84.2
+009700             PERFORM D10-9A-2-CHECK-PX-STATUS                     EXEC84.2
+009710             PERFORM D10-2-LOCATE-RESTART-POINT                   EXEC84.2
+009720     ELSE                                                         EXEC84.2
+009730             OPEN OUTPUT POPULATION-INDEX-FILE                    EXEC84.2
+009740             PERFORM D10-9A-2-CHECK-PX-STATUS                     EXEC84.2
+009750             PERFORM D10-9-READ-NEXT                              EXEC84.2
+009760     END-IF.                                                      EXEC84.2
+009770     PERFORM D10-3-PROCESS-CURRENT-RECORD                         EXEC84.2
+009780             UNTIL   WZ-END-OF-POPFILE = "Y".                     EXEC84.2
+009790     IF      WZ-NEWPOP-INDEX > 0                                  EXEC84.2
+009800             PERFORM D10-9G-FLUSH-NEWPOP-BLOCK                    EXEC84.2
+009810     END-IF.                                                      EXEC84.2
+009820     CLOSE   POPULATION-INDEX-FILE.                               EXEC84.2
+009830     CLOSE   POPULATION-FILE                                      EXEC84.2
+009840             SOURCE-COBOL-PROGRAMS                                EXEC84.2
+009850             UPDATED-POPULATION-FILE                              EXEC84.2
+009860             RUN-MANIFEST-FILE                                    EXEC84.2
+009870             CHECKPOINT-FILE.                                     EXEC84.2
+009880     IF      WZ-AUDIT-ACTIVE = "Y"                                EXEC84.2
+009890             CLOSE AUDIT-FILE                                     EXEC84.2
+009900     END-IF.                                                      EXEC84.2
+009910                                                                  EXEC84.2
+009920******************************************************************EXEC84.2
+009930**   WHEN NO "*RESTRT" CARD AND NO "*SELECT-PROG" CARD IS       * EXEC84.2
+009940**   PRESENT, THE LAST RUN'S CHECKPOINT FILE (IF ANY) IS READ   * EXEC84.2
+009950**   TO DERIVE THE RESTART POINT AUTOMATICALLY, SO AN OPERATOR  * EXEC84.2
+009960**   DOES NOT HAVE TO HAND-TYPE A RESTART CARD TO AVOID         * EXEC84.2
+009970**   REPROCESSING PROGRAMS THAT ALREADY COMPLETED SUCCESSFULLY. * EXEC84.2
+009980******************************************************************EXEC84.2
+009990 D10-1A-AUTO-RESTART.                                             EXEC84.2
+010000     IF      WZ-RESTART-ACTIVE NOT = "Y"                          EXEC84.2
+010010         AND WY-SELECT-PROG NOT = "Y"                             EXEC84.2
+010020             OPEN INPUT CHECKPOINT-FILE                           EXEC84.2
+010030             MOVE "N" TO WZ-CK-EOF                                EXEC84.2
+010040             PERFORM D10-1A-1-READ-CHECKPOINT                     EXEC84.2
+010050                 UNTIL WZ-CK-EOF = "Y"                            EXEC84.2
+010060             CLOSE CHECKPOINT-FILE                                EXEC84.2
+010070     END-IF.                                                      EXEC84.2
+010080                                                                  EXEC84.2
+010090 D10-1A-1-READ-CHECKPOINT.                                        EXEC84.2
+010100     READ    CHECKPOINT-FILE                                      EXEC84.2
+010110             AT END MOVE "Y" TO WZ-CK-EOF                         EXEC84.2
+010120     END-READ.                                                    EXEC84.2
+010130     PERFORM D10-1A-2-CHECK-CK-STATUS.                            EXEC84.2
+010140     IF      WZ-CK-EOF NOT = "Y"                                  EXEC84.2
+010150         AND CK-NEXT-PROG-ID NOT = SPACES                         EXEC84.2
+010160             MOVE CK-NEXT-PROG-ID TO WZ-RESTART-PROG              EXEC84.2
+010170             MOVE "Y" TO WZ-RESTART-ACTIVE                        EXEC84.2
+010180     END-IF.                                                      EXEC84.2
+010190******************************************************************EXEC84.2
+010200**   "00" IS NORMAL, "10" IS END OF FILE, "05" MEANS NO         * EXEC84.2
+010210**   PRIOR CHECKPOINT FILE EXISTED (THIS IS AN OPTIONAL FILE, SO *EXEC84.2
+010220**   A FIRST-EVER RUN HAS NOTHING TO READ).  ANY OTHER STATUS    *EXEC84.2
+010230**   MEANS THE CHECKPOINT FILE ITSELF IS IN TROUBLE.             *EXEC84.2
+010240******************************************************************EXEC84.2
+010250 D10-1A-2-CHECK-CK-STATUS.                                        EXEC84.2
+010260     IF      CK-FILE-STATUS NOT = "00"                            EXEC84.2
+010270         AND CK-FILE-STATUS NOT = "05"                            EXEC84.2
+010280         AND CK-FILE-STATUS NOT = "10"                            EXEC84.2
+010290             ADD 1 TO WZ-INDEX-ERROR-COUNT                        EXEC84.2
+010300             MOVE SPACES TO PRINT-DATA                            EXEC84.2
+010310             STRING "**** CHECKPOINT FILE I/O ERROR STATUS "      EXEC84.2
+010320                    DELIMITED BY SIZE                             EXEC84.2
+010330                    CK-FILE-STATUS   DELIMITED BY SIZE            EXEC84.2
+010340                 INTO PRINT-DATA                                  EXEC84.2
+010350             PERFORM X20-PRINT-DETAIL                             EXEC84.2
+010360     END-IF.                                                      EXEC84.2
+010370                                                                  EXEC84.2
+010380******************************************************************EXEC84.2
+010390**   THE POPULATION-INDEX-FILE IS A KSDS KEYED ON PROGRAM ID,   * EXEC84.2
+010400**   BUILT AS A SIDE EFFECT OF A NORMAL FULL PASS (SEE D10-9A)  * EXEC84.2
+010410**   SO A LATER RESTART OR A "*SELECT-PROG" RUN CAN SEEK        * EXEC84.2
+010420**   DIRECTLY TO THE WANTED PROGRAM INSTEAD OF SCANNING         * EXEC84.2
+010430**   POPULATION-FILE FROM THE TOP.                              * EXEC84.2
+010440******************************************************************EXEC84.2
+010450 D10-2-LOCATE-RESTART-POINT.                                      EXEC84.2
+010460     MOVE    SPACES TO PX-PROG-ID.                                EXEC84.2
+010470     MOVE    ZERO TO PX-BLOCK-NO.                                 EXEC84.2
+010480     IF      WZ-RESTART-ACTIVE = "Y"                              EXEC84.2
+010490             MOVE WZ-RESTART-PROG TO PX-PROG-ID                   EXEC84.2
+010500             READ POPULATION-INDEX-FILE                           EXEC84.2
+010510                 INVALID KEY MOVE ZERO TO PX-BLOCK-NO             EXEC84.2
+010520             END-READ                                             EXEC84.2
+010530             PERFORM D10-9A-2-CHECK-PX-STATUS                     EXEC84.2
+010540     ELSE                                                         EXEC84.2
+010550             IF WZ-PROGS-SELECTED-CT > 0                          EXEC84.2
+010560                 MOVE ZERO TO WZ-MIN-BLOCK-NO                     EXEC84.2
+010570                 PERFORM D10-2-2-FIND-MIN-BLOCK                   EXEC84.2
+010580                         VARYING SUB3 FROM 1 BY 1                 EXEC84.2
+010590                         UNTIL SUB3 > WZ-PROGS-SELECTED-CT        EXEC84.2
+010600                 MOVE WZ-MIN-BLOCK-NO TO PX-BLOCK-NO              EXEC84.2
+010610             END-IF                                               EXEC84.2
+010620     END-IF.                                                      EXEC84.2
+010630     IF      PX-BLOCK-NO > 0                                      EXEC84.2
+010640             MOVE "Y" TO WZ-RESTART-POINT-FOUND                   EXEC84.2
+010650             PERFORM D10-2-1-SKIP-RECORD                          EXEC84.2
+010660                 VARYING SUB2 FROM 1 BY 1                         EXEC84.2
+010670                 UNTIL   SUB2 > PX-BLOCK-NO - 1                   EXEC84.2
+010680     END-IF.                                                      EXEC84.2
+010690     PERFORM D10-9-READ-NEXT.                                     EXEC84.2
+010700                                                                  EXEC84.2
+010710******************************************************************EXEC84.2
+010720**   WHEN MORE THAN ONE "*SELECT-PROG" NAME IS ON THE DECK,     * EXEC84.2
+010730**   THE EARLIEST-OCCURRING SELECTED PROGRAM MUST BE FOUND, NOT * EXEC84.2
+010740**   JUST THE FIRST ONE NAMED ON A CARD, OR A SELECTED PROGRAM  * EXEC84.2
+010750**   SITTING EARLIER IN POPULATION-FILE WOULD BE SKIPPED OVER.   *EXEC84.2
+010760******************************************************************EXEC84.2
+010770 D10-2-2-FIND-MIN-BLOCK.                                          EXEC84.2
+010780     MOVE    WF-PROGRAM-SELECTED (SUB3) TO PX-PROG-ID.            EXEC84.2
+010790     MOVE    ZERO TO PX-BLOCK-NO.                                 EXEC84.2
+010800     READ    POPULATION-INDEX-FILE                                EXEC84.2
+010810             INVALID KEY MOVE ZERO TO PX-BLOCK-NO                 EXEC84.2
+010820     END-READ.                                                    EXEC84.2
+010830     PERFORM D10-9A-2-CHECK-PX-STATUS.                            EXEC84.2
+010840     IF      PX-BLOCK-NO > 0                                      EXEC84.2
+010850         AND (WZ-MIN-BLOCK-NO = ZERO                              EXEC84.2
+010860          OR  PX-BLOCK-NO < WZ-MIN-BLOCK-NO)                      EXEC84.2
+010870             MOVE PX-BLOCK-NO TO WZ-MIN-BLOCK-NO                  EXEC84.2
+010880     END-IF.                                                      EXEC84.2
+010890                                                                  EXEC84.2
+010900******************************************************************EXEC84.2
+010910**   A SKIPPED RECORD IS NOT DROPPED - IT STILL HAS TO APPEAR IN *EXEC84.2
+010920**   UPDATED-POPULATION-FILE, SINCE THAT FILE IS THE COMPLETE    *EXEC84.2
+010930**   REGENERATED POPULATION, NOT JUST THE PART THIS RUN ACTUALLY *EXEC84.2
+010940**   EDITED.  WZ-PROGRAM-SELECTED IS FORCED TO "N" SO D10-9F2    *EXEC84.2
+010950**   NEVER WRITES A SKIPPED-OVER LINE TO SOURCE-COBOL-PROGRAMS;  *EXEC84.2
+010960**   A HEADER RECORD STILL COUNTS TOWARD WZ-PROGS-FOUND AND      *EXEC84.2
+010970**   WZ-NEWPOP-PROGS SO E10-2-RECONCILE'S TIE-OUT OF THE TWO     *EXEC84.2
+010980**   STAYS VALID.                                                *EXEC84.2
+010990******************************************************************EXEC84.2
+011000 D10-2-1-SKIP-RECORD.                                             EXEC84.2
+011010     READ    POPULATION-FILE INTO WC-CURRENT-POP-RECORD           EXEC84.2
+011020             AT END MOVE "Y" TO WZ-END-OF-POPFILE                 EXEC84.2
+011030     END-READ.                                                    EXEC84.2
+011040     IF      WZ-END-OF-POPFILE NOT = "Y"                          EXEC84.2
+011050             ADD 1 TO WZ-POP-RECORD-COUNT                         EXEC84.2
+011060             MOVE WC-CURRENT-POP-RECORD TO WZ-EMIT-LINE-80        EXEC84.2
+011070             MOVE "N" TO WZ-PROGRAM-SELECTED                      EXEC84.2
+011080             IF WC-STAR-HEADER = "*HEADER"                        EXEC84.2
+011090                 ADD 1 TO WZ-PROGS-FOUND                          EXEC84.2
+011100                 ADD 1 TO WZ-NEWPOP-PROGS                         EXEC84.2
+011110                 MOVE "HEADER" TO WZ-EMIT-TYPE                    EXEC84.2
+011120             ELSE                                                 EXEC84.2
+011130                 MOVE "UNCHANGED" TO WZ-EMIT-TYPE                 EXEC84.2
+011140             END-IF                                               EXEC84.2
+011150             PERFORM D10-9F2-WRITE-EMIT-LINE                      EXEC84.2
+011160     END-IF.                                                      EXEC84.2
+011170                                                                  EXEC84.2
+011180 D10-3-PROCESS-CURRENT-RECORD.                                    EXEC84.2
+011190     IF      WC-END-OF-POPFILE = "*END-OF-POPFILE*"               EXEC84.2
+011200             MOVE "Y" TO WZ-END-OF-POPFILE                        EXEC84.2
+011210     ELSE                                                         EXEC84.2
+011220             IF WC-STAR-HEADER = "*HEADER"                        EXEC84.2
+011230                 PERFORM D10-4-START-PROGRAM                      EXEC84.2
+011240             ELSE                                                 EXEC84.2
+011250                 PERFORM D10-9-READ-NEXT                          EXEC84.2
+011260             END-IF                                               EXEC84.2
+011270     END-IF.                                                      EXEC84.2
+011280                                                                  EXEC84.2
+011290 D10-4-START-PROGRAM.                                             EXEC84.2
+011300     ADD     1 TO WZ-PROGS-FOUND.                                 EXEC84.2
+011310     MOVE    WC-PROG-ID TO WZ-CURRENT-POP-PROG.                   EXEC84.2
+011320     MOVE    ZERO TO WZ-LINES-COBOL.                              EXEC84.2
+011330     MOVE    ZERO TO WZ-LINES-INSERTED.                           EXEC84.2
+011340     MOVE    ZERO TO WZ-LINES-REPLACED.                           EXEC84.2
+011350     MOVE    ZERO TO WZ-LINES-DELETED.                            EXEC84.2
+011360     MOVE    ZERO TO WZ-COMMENTS-DELETED.                         EXEC84.2
+011370     MOVE    ZERO TO WZ-CODE-REMOVED.                             EXEC84.2
+011380     MOVE    "N" TO WZ-WRITTEN-TO-SOURCE.                         EXEC84.2
+011390     PERFORM D10-5-DETERMINE-SELECTION.                           EXEC84.2
+011400     IF      WZ-PROGRAM-SELECTED = "Y"                            EXEC84.2
+011410             ADD  1 TO WZ-PROGS-MATCHED                           EXEC84.2
+011420     END-IF.                                                      EXEC84.2
+011430     IF      WZ-RESTART-ACTIVE NOT = "Y"                          EXEC84.2
+011440        AND WY-SELECT-PROG NOT = "Y"                              EXEC84.2
+011450             PERFORM D10-9A-WRITE-INDEX-ENTRY                     EXEC84.2
+011460     END-IF.                                                      EXEC84.2
+011470     PERFORM D10-9C-ACTIVATE-UPDATES.                             EXEC84.2
+011480     PERFORM D10-6-EMIT-HEADER-LINE.                              EXEC84.2
+011490     PERFORM D10-9-READ-NEXT.                                     EXEC84.2
+011500     PERFORM D10-7-PROCESS-BODY-LINE                              EXEC84.2
+011510             UNTIL   WZ-END-OF-POPFILE = "Y"                      EXEC84.2
+011520                OR   WC-STAR-HEADER = "*HEADER"                   EXEC84.2
+011530                OR   WC-END-OF-POPFILE = "*END-OF-POPFILE*".      EXEC84.2
+011540     IF      WZ-WRITTEN-TO-SOURCE = "Y"                           EXEC84.2
+011550             ADD 1 TO WZ-SOURCE-PROGS                             EXEC84.2
+011560     END-IF.                                                      EXEC84.2
+011570     ADD     1 TO WZ-NEWPOP-PROGS.                                EXEC84.2
+011580     PERFORM D10-9-PRINT-PROGRAM-SUMMARY.                         EXEC84.2
+011590     PERFORM D10-9H-WRITE-MANIFEST.                               EXEC84.2
+011600     PERFORM D10-9I-CHECKPOINT-IF-DUE.                            EXEC84.2
+011610                                                                  EXEC84.2
+011620 D10-5-DETERMINE-SELECTION.                                       EXEC84.2
+011630     IF      WY-SELECT-PROG NOT = "Y"                             EXEC84.2
+011640         AND WY-SELECT-MODULE NOT = "Y"                           EXEC84.2
+011650         AND WY-SELECT-LEVEL NOT = "Y"                            EXEC84.2
+011660             MOVE "Y" TO WZ-PROGRAM-SELECTED                      EXEC84.2
+011670     ELSE                                                         EXEC84.2
+011680             MOVE "N" TO WZ-PROGRAM-SELECTED                      EXEC84.2
+011690             IF WY-SELECT-PROG = "Y"                              EXEC84.2
+011700                 PERFORM D10-5-1-CHECK-PROG                       EXEC84.2
+011710                     VARYING SUB3 FROM 1 BY 1                     EXEC84.2
+011720                     UNTIL SUB3 > WZ-PROGS-SELECTED-CT            EXEC84.2
+011730                        OR WZ-PROGRAM-SELECTED = "Y"              EXEC84.2
+011740             END-IF                                               EXEC84.2
+011750             IF WZ-PROGRAM-SELECTED NOT = "Y"                     EXEC84.2
+011760                AND WY-SELECT-MODULE = "Y"                        EXEC84.2
+011770                 PERFORM D10-5-2-CHECK-MODULE                     EXEC84.2
+011780                     VARYING SUB3 FROM 1 BY 1                     EXEC84.2
+011790                     UNTIL SUB3 > WZ-MODULES-SELECTED-CT          EXEC84.2
+011800                        OR WZ-PROGRAM-SELECTED = "Y"              EXEC84.2
+011810             END-IF                                               EXEC84.2
+011820             IF WZ-PROGRAM-SELECTED NOT = "Y"                     EXEC84.2
+011830                AND WY-SELECT-LEVEL = "Y"                         EXEC84.2
+011840                AND WC-LEVEL = WZ-SELECT-LEVEL-VALUE              EXEC84.2
+011850                 MOVE "Y" TO WZ-PROGRAM-SELECTED                  EXEC84.2
+011860             END-IF                                               EXEC84.2
+011870     END-IF.                                                      EXEC84.2
+011880                                                                  EXEC84.2
+011890 D10-5-1-CHECK-PROG.                                              EXEC84.2
+011900     IF      WF-PROGRAM-SELECTED (SUB3) = WC-PROG-ID-1-5          EXEC84.2
+011910             MOVE "Y" TO WZ-PROGRAM-SELECTED                      EXEC84.2
+011920     END-IF.                                                      EXEC84.2
+011930                                                                  EXEC84.2
+011940 D10-5-2-CHECK-MODULE.                                            EXEC84.2
+011950     IF      WG-MODULE-SELECTED (SUB3) = WC-MODULE                EXEC84.2
+011960             IF WG-MODULE-LEVEL (SUB3) = SPACE                    EXEC84.2
+011970                OR WG-MODULE-LEVEL (SUB3) = WC-LEVEL              EXEC84.2
+011980                 MOVE "Y" TO WZ-PROGRAM-SELECTED                  EXEC84.2
+011990             END-IF                                               EXEC84.2
+012000     END-IF.                                                      EXEC84.2
+012010                                                                  EXEC84.2
+012020 D10-6-EMIT-HEADER-LINE.                                          EXEC84.2
+012030     MOVE    WC-CURRENT-POP-RECORD TO WZ-EMIT-LINE-80.            EXEC84.2
+012040     MOVE    "HEADER" TO WZ-EMIT-TYPE.                            EXEC84.2
+012050     PERFORM D10-9F2-WRITE-EMIT-LINE.                             EXEC84.2
+012060                                                                  EXEC84.2
+012070 D10-7-PROCESS-BODY-LINE.                                         EXEC84.2
+012080     PERFORM D10-8-MERGE-ONE-LINE.                                EXEC84.2
+012090     PERFORM D10-9-READ-NEXT.                                     EXEC84.2
+012100                                                                  EXEC84.2
+012110******************************************************************EXEC84.2
+012120**   SEQUENCE-NUMBER MERGE OF THE CURRENT POPULATION LINE AGAIN  *EXEC84.2
+012130**   ST THE PENDING "*START" UPDATE CARDS FOR THIS PROGRAM.     * EXEC84.2
+012140******************************************************************EXEC84.2
+012150 D10-8-MERGE-ONE-LINE.                                            EXEC84.2
+012160     PERFORM D10-8A-EMIT-PENDING-INSERT                           EXEC84.2
+012170             UNTIL   WZ-UPDATE-THIS-PROG NOT = "Y"                EXEC84.2
+012180                OR   WZ-END-OF-UPDATES = "Y"                      EXEC84.2
+012190                OR   WB-STAR-START = "*START"                     EXEC84.2
+012200                OR   WB-SEQ-1 NOT < WC-6.                         EXEC84.2
+012210     IF      WZ-UPDATE-THIS-PROG = "Y"                            EXEC84.2
+012220         AND WZ-END-OF-UPDATES NOT = "Y"                          EXEC84.2
+012230         AND WB-STAR-START NOT = "*START"                         EXEC84.2
+012240         AND WB-SEQ-1 = WC-6                                      EXEC84.2
+012250             PERFORM D10-8B-EMIT-REPLACEMENT                      EXEC84.2
+012260             PERFORM D10-9B-READ-NEXT-CONTROL-CARD                EXEC84.2
+012270     ELSE                                                         EXEC84.2
+012280             PERFORM D10-8C-EMIT-UNCHANGED-LINE                   EXEC84.2
+012290     END-IF.                                                      EXEC84.2
+012300                                                                  EXEC84.2
+012310 D10-8A-EMIT-PENDING-INSERT.                                      EXEC84.2
+012320     MOVE    WB-SEQ-1 TO WZ-EMIT-SEQ.                             EXEC84.2
+012330     MOVE    WB-COBOL-LINE TO WZ-EMIT-TEXT.                       EXEC84.2
+012340     MOVE    "INSERTED" TO WZ-EMIT-TYPE.                          EXEC84.2
+012350     PERFORM D10-9F-EMIT-LINE.                                    EXEC84.2
+012360     ADD     1 TO WZ-LINES-INSERTED.                              EXEC84.2
+012370     ADD     1 TO WZ-LINES-COBOL.                                 EXEC84.2
+012380     PERFORM D10-9B-READ-NEXT-CONTROL-CARD.                       EXEC84.2
+012390                                                                  EXEC84.2
+012400 D10-8B-EMIT-REPLACEMENT.                                         EXEC84.2
+012410     MOVE    WC-6 TO WZ-EMIT-SEQ.                                 EXEC84.2
+012420     MOVE    WB-COBOL-LINE TO WZ-EMIT-TEXT.                       EXEC84.2
+012430     MOVE    "REPLACED" TO WZ-EMIT-TYPE.                          EXEC84.2
+012440     PERFORM D10-9F-EMIT-LINE.                                    EXEC84.2
+012450     ADD     1 TO WZ-LINES-REPLACED.                              EXEC84.2
+012460     ADD     1 TO WZ-LINES-COBOL.                                 EXEC84.2
+012470                                                                  EXEC84.2
+012480******************************************************************EXEC84.2
+012490**   AN UNCHANGED POPULATION LINE MAY STILL BE DROPPED - EITHER * EXEC84.2
+012500**   A COMMENT LINE WHEN WY-REMOVE-COMMENTS IS SET, OR OPTIONAL * EXEC84.2
+012510**   CODE NAMED BY AN X-CARD WHEN WY-KILL-DELETIONS IS SET.     * EXEC84.2
+012520**   X-CARD REFERENCES ARE COUNTED (WX-X-CARD-USED) REGARDLESS  * EXEC84.2
+012530**   OF WHETHER THE LINE ENDS UP BEING KILLED, FOR THE X-CARD   * EXEC84.2
+012540**   USAGE REPORT PRINTED LATER BY C60.                         * EXEC84.2
+012550******************************************************************EXEC84.2
+012560 D10-8C-EMIT-UNCHANGED-LINE.                                      EXEC84.2
+012570     MOVE    "N" TO WZ-DELETE-FLAG.                               EXEC84.2
+012580     IF      WY-REMOVE-COMMENTS = "Y" AND WC-COL-7 = "*"          EXEC84.2
+012590             ADD 1 TO WZ-COMMENTS-DELETED                         EXEC84.2
+012600             MOVE "Y" TO WZ-DELETE-FLAG                           EXEC84.2
+012610             IF WZ-AUDIT-ACTIVE = "Y"                             EXEC84.2
+012620                 PERFORM D10-9D-WRITE-AUDIT-COMMENT               EXEC84.2
+012630             END-IF                                               EXEC84.2
+012640     END-IF.                                                      EXEC84.2
+012650     IF      WC-17-19 NOT = ZERO                                  EXEC84.2
+012660             ADD 1 TO WX-X-CARD-USED (WC-17-19)                   EXEC84.2
+012670     END-IF.                                                      EXEC84.2
+012680     IF      WZ-DELETE-FLAG NOT = "Y"                             EXEC84.2
+012690         AND WY-KILL-DELETIONS = "Y"                              EXEC84.2
+012700         AND WC-17-19 NOT = ZERO                                  EXEC84.2
+012710         AND WX-X-CARD (WC-17-19) NOT =                           EXEC84.2
+012720             "**** X-CARD UNDEFINED ****"                         EXEC84.2
+012730             ADD 1 TO WZ-CODE-REMOVED                             EXEC84.2
+012740             MOVE "Y" TO WZ-DELETE-FLAG                           EXEC84.2
+012750             IF WZ-AUDIT-ACTIVE = "Y"                             EXEC84.2
+012760                 PERFORM D10-9E-WRITE-AUDIT-CODE                  EXEC84.2
+012770             END-IF                                               EXEC84.2
+012780     END-IF.                                                      EXEC84.2
+012790     IF      WZ-DELETE-FLAG = "Y"                                 EXEC84.2
+012800             ADD 1 TO WZ-LINES-DELETED                            EXEC84.2
+012810     ELSE                                                         EXEC84.2
+012820             MOVE WC-6 TO WZ-EMIT-SEQ                             EXEC84.2
+012830             MOVE WC-CURRENT-POP-RECORD (7:74) TO WZ-EMIT-TEXT    EXEC84.2
+012840             MOVE "UNCHANGED" TO WZ-EMIT-TYPE                     EXEC84.2
+012850             PERFORM D10-9F-EMIT-LINE                             EXEC84.2
+012860     END-IF.                                                      EXEC84.2
+012870     ADD     1 TO WZ-LINES-COBOL.                                 EXEC84.2
+012880                                                                  EXEC84.2
+012890 D10-9-READ-NEXT.                                                 EXEC84.2
+012900     READ    POPULATION-FILE INTO WC-CURRENT-POP-RECORD           EXEC84.2
+012910             AT END MOVE "Y" TO WZ-END-OF-POPFILE                 EXEC84.2
+012920     END-READ.                                                    EXEC84.2
+012930     IF      WZ-END-OF-POPFILE NOT = "Y"                          EXEC84.2
+012940             ADD 1 TO WZ-POP-RECORD-COUNT                         EXEC84.2
+012950     END-IF.                                                      EXEC84.2
+012960                                                                  EXEC84.2
+012970 D10-9A-WRITE-INDEX-ENTRY.                                        EXEC84.2
+012980     MOVE    WC-PROG-ID TO PX-PROG-ID.                            EXEC84.2
+012990     MOVE    WZ-POP-RECORD-COUNT TO PX-BLOCK-NO.                  EXEC84.2
+013000     WRITE   POPULATION-INDEX-REC                                 EXEC84.2
+013010             INVALID KEY CONTINUE                                 EXEC84.2
+013020     END-WRITE.                                                   EXEC84.2
+013030     PERFORM D10-9A-2-CHECK-PX-STATUS.                            EXEC84.2
+013040                                                                  EXEC84.2
+013050******************************************************************EXEC84.2
+013060**   "00" IS NORMAL, "05" IS AN OPTIONAL FILE NOT YET PRESENT,  * EXEC84.2
+013070**   AND "22"/"23" ARE DUPLICATE-KEY/RECORD-NOT-FOUND CASES     * EXEC84.2
+013080**   ALREADY TOLERATED BY THE INVALID KEY CLAUSES ABOVE.  ANY   * EXEC84.2
+013090**   OTHER STATUS MEANS THE INDEX FILE ITSELF IS IN TROUBLE.    * EXEC84.2
+013100**   THIS IS KEPT IN ITS OWN WZ-INDEX-ERROR-COUNT, SEPARATE     * EXEC84.2
+013110**   FROM WZ-ERROR-COUNT, SO E10-2-RECONCILE CAN TELL A BAD     * EXEC84.2
+013120**   CONTROL CARD FROM A BAD INDEX FILE.                        * EXEC84.2
+013130******************************************************************EXEC84.2
+013140 D10-9A-2-CHECK-PX-STATUS.                                        EXEC84.2
+013150     IF      PX-FILE-STATUS NOT = "00"                            EXEC84.2
+013160         AND PX-FILE-STATUS NOT = "05"                            EXEC84.2
+013170         AND PX-FILE-STATUS NOT = "22"                            EXEC84.2
+013180         AND PX-FILE-STATUS NOT = "23"                            EXEC84.2
+013190             ADD 1 TO WZ-INDEX-ERROR-COUNT                        EXEC84.2
+013200             MOVE SPACES TO PRINT-DATA                            EXEC84.2
+013210             STRING "**** INDEX FILE I/O ERROR STATUS "           EXEC84.2
+013220                    DELIMITED BY SIZE                             EXEC84.2
+013230                    PX-FILE-STATUS   DELIMITED BY SIZE            EXEC84.2
+013240                 INTO PRINT-DATA                                  EXEC84.2
+013250             PERFORM X20-PRINT-DETAIL                             EXEC84.2
+013260     END-IF.                                                      EXEC84.2
+013270                                                                  EXEC84.2
+013280 D10-9B-READ-NEXT-CONTROL-CARD.                                   EXEC84.2
+013290     READ    CONTROL-CARD-FILE INTO WB-CONTROL-DATA               EXEC84.2
+013300             AT END MOVE "Y" TO WZ-END-OF-UPDATES                 EXEC84.2
+013310         NOT AT END ADD 1 TO WZ-CARD-NUMBER                       EXEC84.2
+013320     END-READ.                                                    EXEC84.2
+013330                                                                  EXEC84.2
+013340******************************************************************EXEC84.2
+013350**   MATCHES A "*START" CARD ALREADY SITTING IN WB-CONTROL-DATA * EXEC84.2
+013360**   AGAINST THE PROGRAM JUST STARTED, AND IF IT MATCHES,       * EXEC84.2
+013370**   ADVANCES PAST IT TO THE FIRST LINE-UPDATE CARD.            * EXEC84.2
+013380******************************************************************EXEC84.2
+013390 D10-9C-ACTIVATE-UPDATES.                                         EXEC84.2
+013400     MOVE    "N" TO WZ-UPDATE-THIS-PROG.                          EXEC84.2
+013410     IF      WZ-END-OF-UPDATES NOT = "Y"                          EXEC84.2
+013420             IF WB-STAR-START = "*START"                          EXEC84.2
+013430                AND WB-UPDATE-PROG = WC-PROG-ID                   EXEC84.2
+013440                 IF WB-RENUMBER NOT = "Y"                         EXEC84.2
+013450                    AND WB-RENUMBER NOT = "N"                     EXEC84.2
+013460                     MOVE "INVALID RENUMBER FLAG ON *START CARD"  EXEC84.2
+013470                         TO WZ-ERROR-MESSAGE                      EXEC84.2
+013480                     PERFORM C20-8-INVALID-CARD                   EXEC84.2
+013490                 END-IF                                           EXEC84.2
+013500                 MOVE "Y" TO WZ-UPDATE-THIS-PROG                  EXEC84.2
+013510                 MOVE WB-RENUMBER TO WZ-RESEQUENCE-THIS           EXEC84.2
+013520                 PERFORM D10-9B-READ-NEXT-CONTROL-CARD            EXEC84.2
+013530             END-IF                                               EXEC84.2
+013540     END-IF.                                                      EXEC84.2
+013550                                                                  EXEC84.2
+013560******************************************************************EXEC84.2
+013570**   BUILDS THE 80-BYTE OUTPUT LINE FROM A 6-BYTE SEQUENCE      * EXEC84.2
+013580**   NUMBER PLUS 74 BYTES OF TEXT, THEN HANDS OFF TO D10-9F2.   * EXEC84.2
+013590******************************************************************EXEC84.2
+013600 D10-9F-EMIT-LINE.                                                EXEC84.2
+013610     STRING  WZ-EMIT-SEQ  DELIMITED BY SIZE                       EXEC84.2
+013620             WZ-EMIT-TEXT DELIMITED BY SIZE                       EXEC84.2
+013630         INTO WZ-EMIT-LINE-80.                                    EXEC84.2
+013640     PERFORM D10-9F2-WRITE-EMIT-LINE.                             EXEC84.2
+013650                                                                  EXEC84.2
+013660******************************************************************EXEC84.2
+013670**   WRITES WZ-EMIT-LINE-80 (ALREADY BUILT) TO WHICHEVER OF     * EXEC84.2
+013680**   SOURCE-COBOL-PROGRAMS, THE NEW-POPULATION BLOCK BUFFER     * EXEC84.2
+013690**   AND THE CHANGE LISTING APPLY, BASED ON THE SELECTION AND   * EXEC84.2
+013700**   EXTRACT-MODE SWITCHES.  WHEN WY-EXTRACT-DELTA IS           * EXEC84.2
+013710**   SET, ONLY INSERTED/REPLACED LINES (PLUS THE HEADER, FOR    * EXEC84.2
+013720**   CONTEXT) GO TO SOURCE-COBOL-PROGRAMS.                      * EXEC84.2
+013730******************************************************************EXEC84.2
+013740 D10-9F2-WRITE-EMIT-LINE.                                         EXEC84.2
+013750     IF      WZ-PROGRAM-SELECTED = "Y"                            EXEC84.2
+013760             IF WY-EXTRACT-DELTA = "Y"                            EXEC84.2
+013770                 IF WZ-EMIT-TYPE = "INSERTED"                     EXEC84.2
+013780                    OR WZ-EMIT-TYPE = "REPLACED"                  EXEC84.2
+013790                    OR WZ-EMIT-TYPE = "HEADER"                    EXEC84.2
+013800                     MOVE WZ-EMIT-LINE-80 TO CT-OUT               EXEC84.2
+013810                     WRITE CT-OUT                                 EXEC84.2
+013820                     MOVE "Y" TO WZ-WRITTEN-TO-SOURCE             EXEC84.2
+013830                 END-IF                                           EXEC84.2
+013840             ELSE                                                 EXEC84.2
+013850                 IF WY-EXTRACT-ALL = "Y" OR WY-EXTRACT-AUTO = "Y" EXEC84.2
+013860                    OR WY-EXTRACT-MAN = "Y"                       EXEC84.2
+013870                     MOVE WZ-EMIT-LINE-80 TO CT-OUT               EXEC84.2
+013880                     WRITE CT-OUT                                 EXEC84.2
+013890                     MOVE "Y" TO WZ-WRITTEN-TO-SOURCE             EXEC84.2
+013900                 END-IF                                           EXEC84.2
+013910             END-IF                                               EXEC84.2
+013920     END-IF.                                                      EXEC84.2
+013930     ADD     1 TO WZ-NEWPOP-INDEX.                                EXEC84.2
+013940     MOVE    WZ-EMIT-LINE-80 TO WZ-NEWPOP-LINE (WZ-NEWPOP-INDEX). EXEC84.2
+013950     IF      WZ-NEWPOP-INDEX = 30                                 EXEC84.2
+013960             PERFORM D10-9G-FLUSH-NEWPOP-BLOCK                    EXEC84.2
+013970     END-IF.                                                      EXEC84.2
+013980     IF      WY-LIST-COMPACT NOT = "Y"                            EXEC84.2
+013990         AND (WZ-EMIT-TYPE = "INSERTED"                           EXEC84.2
+014000          OR  WZ-EMIT-TYPE = "REPLACED")                          EXEC84.2
+014010             MOVE WZ-EMIT-LINE-80 TO WE-COBOL-LINE                EXEC84.2
+014020             MOVE WZ-EMIT-TYPE TO WE-CHANGE-TYPE                  EXEC84.2
+014030             MOVE SPACES TO WE-X-CARD                             EXEC84.2
+014040             MOVE WE-PRINT-DATA TO PRINT-DATA                     EXEC84.2
+014050             PERFORM X20-PRINT-DETAIL                             EXEC84.2
+014060     END-IF.                                                      EXEC84.2
+014070                                                                  EXEC84.2
+014080 D10-9G-FLUSH-NEWPOP-BLOCK.                                       EXEC84.2
+014090     PERFORM D10-9G1-PAD-ONE-SLOT                                 EXEC84.2
+014100             VARYING SUB3 FROM 1 BY 1 UNTIL SUB3 > 30.            EXEC84.2
+014110     MOVE    WZ-NEWPOP-BUFFER TO UPDATED-SOURCE-OUT-2400.         EXEC84.2
+014120     WRITE   UPDATED-SOURCE-OUT-2400.                             EXEC84.2
+014130     MOVE    SPACES TO WZ-NEWPOP-BUFFER.                          EXEC84.2
+014140     MOVE    ZERO TO WZ-NEWPOP-INDEX.                             EXEC84.2
+014150                                                                  EXEC84.2
+014160 D10-9G1-PAD-ONE-SLOT.                                            EXEC84.2
+014170     IF      SUB3 > WZ-NEWPOP-INDEX                               EXEC84.2
+014180             MOVE SPACES TO WZ-NEWPOP-LINE (SUB3)                 EXEC84.2
+014190     END-IF.                                                      EXEC84.2
+014200                                                                  EXEC84.2
+014210 D10-9D-WRITE-AUDIT-COMMENT.                                      EXEC84.2
+014220     MOVE    WZ-CURRENT-POP-PROG TO AU-PROG-ID.                   EXEC84.2
+014230     MOVE    WC-6 TO AU-SEQ.                                      EXEC84.2
+014240     MOVE    "COMMENT" TO AU-REASON.                              EXEC84.2
+014250     MOVE    WC-CURRENT-POP-RECORD (7:74) TO AU-LINE-TEXT.        EXEC84.2
+014260     WRITE   AUDIT-REC.                                           EXEC84.2
+014270                                                                  EXEC84.2
+014280 D10-9E-WRITE-AUDIT-CODE.                                         EXEC84.2
+014290     MOVE    WZ-CURRENT-POP-PROG TO AU-PROG-ID.                   EXEC84.2
+014300     MOVE    WC-6 TO AU-SEQ.                                      EXEC84.2
+014310     MOVE    "CODE-REMOVED" TO AU-REASON.                         EXEC84.2
+014320     MOVE    WC-CURRENT-POP-RECORD (7:74) TO AU-LINE-TEXT.        EXEC84.2
+014330     WRITE   AUDIT-REC.                                           EXEC84.2
+014340                                                                  EXEC84.2
+014350 D10-9-PRINT-PROGRAM-SUMMARY.                                     EXEC84.2
+014360     MOVE    WZ-CURRENT-POP-PROG TO WA-CURRENT-PROG.              EXEC84.2
+014370     MOVE    WZ-LINES-COBOL TO WA-LINES-COBOL.                    EXEC84.2
+014380     MOVE    WA-ACCT-LINE-1 TO PRINT-DATA.                        EXEC84.2
+014390     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+014400     MOVE    WZ-LINES-INSERTED TO WA-LINES-INSERTED.              EXEC84.2
+014410     MOVE    WZ-LINES-REPLACED TO WA-LINES-REPLACED.              EXEC84.2
+014420     MOVE    WZ-LINES-DELETED TO WA-LINES-DELETED.                EXEC84.2
+014430     MOVE    WA-ACCT-LINE-2 TO PRINT-DATA.                        EXEC84.2
+014440     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+014450     MOVE    SPACES TO WA-OPTIONAL-CODE.                          EXEC84.2
+014460     MOVE    WZ-CODE-REMOVED TO WA-CODE-REMOVED.                  EXEC84.2
+014470     MOVE    WZ-COMMENTS-DELETED TO WA-COMMENTS-DEL.              EXEC84.2
+014480     MOVE    WA-ACCT-LINE-3 TO PRINT-DATA.                        EXEC84.2
+014490     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+014500                                                                  EXEC84.2
+014510******************************************************************EXEC84.2
+014520**   ONE FIXED-FORMAT MANIFEST RECORD IS WRITTEN PER PROGRAM,   * EXEC84.2
+014530**   FOR DOWNSTREAM AUTOMATION TO READ WITHOUT HAVING TO PARSE  * EXEC84.2
+014540**   THE PRINTED LISTING.                                       * EXEC84.2
+014550******************************************************************EXEC84.2
+014560 D10-9H-WRITE-MANIFEST.                                           EXEC84.2
+014570     MOVE    WZ-CURRENT-POP-PROG TO MF-PROG-ID.                   EXEC84.2
+014580     MOVE    WZ-PROGRAM-SELECTED TO MF-SELECTED-SWITCH.           EXEC84.2
+014590     MOVE    WZ-LINES-COBOL TO MF-LINES-COBOL.                    EXEC84.2
+014600     MOVE    WZ-LINES-INSERTED TO MF-LINES-INSERTED.              EXEC84.2
+014610     MOVE    WZ-LINES-REPLACED TO MF-LINES-REPLACED.              EXEC84.2
+014620     MOVE    WZ-LINES-DELETED TO MF-LINES-DELETED.                EXEC84.2
+014630     MOVE    WZ-COMMENTS-DELETED TO MF-COMMENTS-DELETED.          EXEC84.2
+014640     MOVE    WZ-CODE-REMOVED TO MF-CODE-REMOVED.                  EXEC84.2
+014650     WRITE   MANIFEST-REC.                                        EXEC84.2
+014660                                                                  EXEC84.2
+014670******************************************************************EXEC84.2
+014680**   A CHECKPOINT RECORD IS WRITTEN EVERY                      *  EXEC84.2
+014690**   WZ-CHECKPOINT-INTERVAL PROGRAMS.  CK-NEXT-PROG-ID CARRIES  * EXEC84.2
+014700**   THE ID OF THE PROGRAM WHOSE HEADER WAS ALREADY READ AHEAD  * EXEC84.2
+014710**   WHEN THE CHECKPOINT WAS TAKEN, SO D10-1A-AUTO-RESTART CAN  * EXEC84.2
+014720**   RESUME A FAILED RUN ONE PROGRAM PAST THE LAST CHECKPOINT   * EXEC84.2
+014730**   WITHOUT REPROCESSING IT, EVEN WHEN NO "*RESTRT" CARD WAS   * EXEC84.2
+014740**   SUPPLIED.                                                  * EXEC84.2
+014750******************************************************************EXEC84.2
+014760 D10-9I-CHECKPOINT-IF-DUE.                                        EXEC84.2
+014770     ADD     1 TO WZ-CHECKPOINT-DUE.                              EXEC84.2
+014780     IF      WZ-CHECKPOINT-DUE NOT < WZ-CHECKPOINT-INTERVAL       EXEC84.2
+014790             MOVE WZ-CURRENT-POP-PROG TO CK-PROG-ID               EXEC84.2
+014800             MOVE WZ-PROGS-FOUND TO CK-PROGS-FOUND                EXEC84.2
+014810             MOVE WZ-SOURCE-PROGS TO CK-SOURCE-PROGS              EXEC84.2
+014820             MOVE WZ-NEWPOP-PROGS TO CK-NEWPOP-PROGS              EXEC84.2
+014830             IF WC-STAR-HEADER = "*HEADER"                        EXEC84.2
+014840                 MOVE WC-PROG-ID TO CK-NEXT-PROG-ID               EXEC84.2
+014850             ELSE                                                 EXEC84.2
+014860                 MOVE SPACES TO CK-NEXT-PROG-ID                   EXEC84.2
+014870             END-IF                                               EXEC84.2
+014880             WRITE CHECKPOINT-REC                                 EXEC84.2
+014890             MOVE ZERO TO WZ-CHECKPOINT-DUE                       EXEC84.2
+014900     END-IF.                                                      EXEC84.2
+014910                                                                  EXEC84.2
+014920 D10-EXIT.                                                        EXEC84.2
+014930     EXIT.                                                        EXEC84.2
+014940/                                                                 EXEC84.2
+014950                                                                  EXEC84.2
+014960 C60-PRINT-X-CARD-REPORT SECTION.                                 EXEC84.2
+014970*=================================                                EXEC84.2
+014980*                                                                 EXEC84.2
+014990******************************************************************EXEC84.2
+015000**   LISTS EACH X-CARD (1-200) TOGETHER WITH THE               *  EXEC84.2
+015010**   NUMBER OF TIMES IT WAS REFERENCED BY THE SOURCE DURING     * EXEC84.2
+015020**   THE MERGE, SO AN UNUSED OR UNDER-USED X-CARD CAN BE        * EXEC84.2
+015030**   SPOTTED AT A GLANCE.                                       * EXEC84.2
+015040******************************************************************EXEC84.2
+015050 C60-1-HEADING.                                                   EXEC84.2
+015060     MOVE    SPACES TO PRINT-DATA.                                EXEC84.2
+015070     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+015080     MOVE    "X-CARD USAGE REPORT" TO PRINT-DATA.                 EXEC84.2
+015090     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+015100     MOVE    ZERO TO SUB4.                                        EXEC84.2
+015110     PERFORM C60-2-PRINT-ONE-CARD                                 EXEC84.2
+015120             VARYING SUB4 FROM 1 BY 1 UNTIL SUB4 > 200.           EXEC84.2
+015130                                                                  EXEC84.2
+015140 C60-2-PRINT-ONE-CARD.                                            EXEC84.2
+015150     IF      WX-X-CARD (SUB4) NOT = "**** X-CARD UNDEFINED ****"  EXEC84.2
+015160             MOVE SUB4 TO WZ-XRPT-NUM                             EXEC84.2
+015170             MOVE WX-X-CARD-USED (SUB4) TO WZ-XRPT-USED           EXEC84.2
+015180             MOVE SPACES TO PRINT-DATA                            EXEC84.2
+015190             STRING  "X-"             DELIMITED BY SIZE           EXEC84.2
+015200                     WZ-XRPT-NUM      DELIMITED BY SIZE           EXEC84.2
+015210                     " REFERENCED: "  DELIMITED BY SIZE           EXEC84.2
+015220                     WZ-XRPT-USED     DELIMITED BY SIZE           EXEC84.2
+015230                     " TIME(S)"       DELIMITED BY SIZE           EXEC84.2
+015240                 INTO PRINT-DATA                                  EXEC84.2
+015250             PERFORM X20-PRINT-DETAIL                             EXEC84.2
+015260     ELSE                                                         EXEC84.2
+015270         IF  WX-X-CARD-USED (SUB4) > 0                            EXEC84.2
+015280             MOVE SUB4 TO WZ-XRPT-NUM                             EXEC84.2
+015290             MOVE WX-X-CARD-USED (SUB4) TO WZ-XRPT-USED           EXEC84.2
+015300             MOVE SPACES TO PRINT-DATA                            EXEC84.2
+015310             STRING  "X-"                    DELIMITED BY SIZE    EXEC84.2
+015320                     WZ-XRPT-NUM             DELIMITED BY SIZE    EXEC84.2
+015330                     " REFERENCED: "         DELIMITED BY SIZE    EXEC84.2
+015340                     WZ-XRPT-USED            DELIMITED BY SIZE    EXEC84.2
+015350                    " TIME(S) BUT UNDEFINED" DELIMITED BY SIZE    EXEC84.2
+015360                INTO PRINT-DATA                                   EXEC84.2
+015370            PERFORM X20-PRINT-DETAIL                              EXEC84.2
+015380     END-IF                                                       EXEC84.2
+015390     END-IF.                                                      EXEC84.2
+015400                                                                  EXEC84.2
+015410 C60-EXIT.                                                        EXEC84.2
+015420     EXIT.                                                        EXEC84.2
+015430/                                                                 EXEC84.2
+015440                                                                  EXEC84.2
+015450 E10-TERMINATE SECTION.                                           EXEC84.2
+015460*=======================                                          EXEC84.2
+015470*                                                                 EXEC84.2
+015480******************************************************************EXEC84.2
+015490**   PRINTS THE RUN TOTALS AND PERFORMS A FINAL RECONCILIATION  * EXEC84.2
+015500**   CHECK BEFORE THE FILES ARE CLOSED.  A                      * EXEC84.2
+015510**   RECONCILIATION FAILURE DOES NOT STOP THE FILES CLOSING OR  * EXEC84.2
+015520**   THE TOTALS PRINTING, BUT DOES FORCE A NON-ZERO RETURN-CODE.* EXEC84.2
+015530******************************************************************EXEC84.2
+015540 E10-1-PRINT-FINAL-TOTALS.                                        EXEC84.2
+015550     MOVE    WZ-PROGS-FOUND TO WA-PROGS-FOUND.                    EXEC84.2
+015560     MOVE    WA-FINAL-LINE-1 TO PRINT-DATA.                       EXEC84.2
+015570     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+015580     MOVE    WZ-SOURCE-PROGS TO WA-SOURCE-PROGS.                  EXEC84.2
+015590     MOVE    WA-FINAL-LINE-2 TO PRINT-DATA.                       EXEC84.2
+015600     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+015610     MOVE    WZ-NEWPOP-PROGS TO WA-NEWPOP-PROGS.                  EXEC84.2
+015620     MOVE    WA-FINAL-LINE-3 TO PRINT-DATA.                       EXEC84.2
+015630     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+015640     PERFORM E10-2-RECONCILE.                                     EXEC84.2
+015650     PERFORM E10-4-CLOSE-FILES.                                   EXEC84.2
+015660                                                                  EXEC84.2
+015670******************************************************************EXEC84.2
+015680**   HARD RECONCILIATION: EVERY PROGRAM FOUND ON THE           *  EXEC84.2
+015690**   POPULATION FILE MUST HAVE FLOWED THROUGH TO THE NEW        * EXEC84.2
+015700**   POPULATION FILE, NO CONTROL-CARD ERRORS MAY HAVE BEEN      * EXEC84.2
+015710**   LEFT UNRESOLVED, AND IF ANY SELECTION SWITCH WAS ACTIVE     *EXEC84.2
+015720**   EVERY PROGRAM THAT SWITCH MATCHED MUST HAVE BEEN WRITTEN   * EXEC84.2
+015730**   TO THE SOURCE FILE - NOT JUST ONE OF THEM.                 * EXEC84.2
+015740******************************************************************EXEC84.2
+015750 E10-2-RECONCILE.                                                 EXEC84.2
+015760     IF      WZ-PROGS-FOUND NOT = WZ-NEWPOP-PROGS                 EXEC84.2
+015770             MOVE "PROGRAMS FOUND DOES NOT RECONCILE WITH"        EXEC84.2
+015780                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+015790             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+015800     END-IF.                                                      EXEC84.2
+015810     IF      WZ-ERROR-COUNT NOT = ZERO                            EXEC84.2
+015820             MOVE "UNRESOLVED CONTROL CARD ERRORS REMAIN"         EXEC84.2
+015830                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+015840             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+015850     END-IF.                                                      EXEC84.2
+015860     IF      WZ-INDEX-ERROR-COUNT NOT = ZERO                      EXEC84.2
+015870             MOVE "POPULATION-INDEX-FILE I/O ERRORS REMAIN"       EXEC84.2
+015880                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+015890             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+015900     END-IF.                                                      EXEC84.2
+015910     IF      WZ-RESTART-ACTIVE = "Y"                              EXEC84.2
+015920         AND WZ-RESTART-POINT-FOUND NOT = "Y"                     EXEC84.2
+015930             MOVE "RESTART PROGRAM NOT FOUND IN INDEX FILE"       EXEC84.2
+015940                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+015950             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+015960     END-IF.                                                      EXEC84.2
+015970     IF      (WY-SELECT-PROG = "Y" OR WY-SELECT-MODULE = "Y"      EXEC84.2
+015980         OR   WY-SELECT-LEVEL = "Y")                              EXEC84.2
+015990         AND  WZ-PROGS-MATCHED = ZERO                             EXEC84.2
+016000             MOVE "SELECTION CRITERIA MATCHED NO PROGRAMS"        EXEC84.2
+016010                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+016020             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+016030     END-IF.                                                      EXEC84.2
+016040     IF      (WY-SELECT-PROG = "Y" OR WY-SELECT-MODULE = "Y"      EXEC84.2
+016050         OR   WY-SELECT-LEVEL = "Y")                              EXEC84.2
+016060         AND  WZ-PROGS-MATCHED NOT = WZ-SOURCE-PROGS              EXEC84.2
+016070             MOVE "A SELECTED PROGRAM WAS NOT WRITTEN TO SOURCE"  EXEC84.2
+016080                 TO WZ-ERROR-MESSAGE                              EXEC84.2
+016090             PERFORM E10-3-FLAG-RECONCILE-ERROR                   EXEC84.2
+016100     END-IF.                                                      EXEC84.2
+016110                                                                  EXEC84.2
+016120 E10-3-FLAG-RECONCILE-ERROR.                                      EXEC84.2
+016130     MOVE    SPACES TO PRINT-DATA.                                EXEC84.2
+016140     STRING  "**** RECONCILIATION FAILED - " DELIMITED BY SIZE    EXEC84.2
+016150             WZ-ERROR-MESSAGE                DELIMITED BY SIZE    EXEC84.2
+016160         INTO PRINT-DATA.                                         EXEC84.2
+016170     PERFORM X20-PRINT-DETAIL.                                    EXEC84.2
+016180     MOVE    16 TO RETURN-CODE.                                   EXEC84.2
+016190                                                                  EXEC84.2
+016200 E10-4-CLOSE-FILES.                                               EXEC84.2
+016210     CLOSE   CONTROL-CARD-FILE                                    EXEC84.2
+016220             PRINT-FILE.                                          EXEC84.2
+016230                                                                  EXEC84.2
+016240 E10-EXIT.                                                        EXEC84.2
+016250     EXIT.                                                        EXEC84.2
+016260/                                                                 EXEC84.2
+016270                                                                  EXEC84.2
+016280 X20-PRINT-DETAIL SECTION.                                        EXEC84.2
+016290*==========================                                       EXEC84.2
+016300*                                                                 EXEC84.2
+016310******************************************************************EXEC84.2
+016320**   WRITES ONE LINE TO PRINT-FILE, STARTING A NEW PAGE (AND    * EXEC84.2
+016330**   REPEATING THE TOP-OF-PAGE HEADING) EVERY 55 DETAIL LINES.  * EXEC84.2
+016340******************************************************************EXEC84.2
+016350 X20-1-WRITE-LINE.                                                EXEC84.2
+016360     ADD     1 TO WZ-LINE-CT.                                     EXEC84.2
+016370     IF      WZ-LINE-CT > 55                                      EXEC84.2
+016380             MOVE PRINT-DATA TO WZ-PRINT-HOLD                     EXEC84.2
+016390             PERFORM X20-2-NEW-PAGE                               EXEC84.2
+016400             MOVE WZ-PRINT-HOLD TO PRINT-DATA                     EXEC84.2
+016410     END-IF.                                                      EXEC84.2
+016420     WRITE   PRINT-REC FROM PRINT-DATA.                           EXEC84.2
+016430                                                                  EXEC84.2
+016440 X20-2-NEW-PAGE.                                                  EXEC84.2
+016450     ADD     1 TO WZ-PAGE-CT.                                     EXEC84.2
+016460     MOVE    WZ-PAGE-CT TO WA-PAGE-CT.                            EXEC84.2
+016470     WRITE   PRINT-REC FROM WA-TOP-OF-PAGE-LINE                   EXEC84.2
+016480             AFTER ADVANCING PAGE.                                EXEC84.2
+016490     MOVE    ZERO TO WZ-LINE-CT.                                  EXEC84.2
+016500                                                                  EXEC84.2
+016510 X20-EXIT.                                                        EXEC84.2
+016520     EXIT.                                                        EXEC84.2
+016530/                                                                 EXEC84.2
